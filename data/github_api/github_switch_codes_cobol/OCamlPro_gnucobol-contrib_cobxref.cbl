@@ -1,5 +1,5 @@
-// Repository: OCamlPro/gnucobol-contrib
-// File: tools/cobxref/cobxref.cbl
+      *> Repository: OCamlPro/gnucobol-contrib
+      *> File: tools/cobxref/cobxref.cbl
 
        >>SOURCE FREE
 *>
@@ -175,6 +175,175 @@
          file status fs-reply.
 *>
      select   SortFile assign Sort1tmp.
+*>
+*> -AX support: xref reports are redirected here (instead of straight
+*>   into Print-FileName) as each nested program finishes, then copied
+*>   onto the end of the real listing once the last program is done -
+*>     see zz186/zz187/zz188.                                    *> New -AX
+*>
+     select   AxBufferIn assign AX-FileName
+              organization line sequential.
+*>
+*> -HTML support: clickable sibling to the .lst - see zz189-series.  *> New -HTML
+*>
+     select   Html-Listing assign Html-FileName
+              organization line sequential.
+*>
+*> -XML support: structured sibling to the .lst - see bc150/bc160
+*>   and zz189-series.                                            *> New -XML
+*>
+     select   Xml-Listing assign Xml-FileName
+              organization line sequential.
+*>
+*> -CALLGRAPH support: one line per called procedure, written at    *> New -CALLGRAPH
+*>   bc740-ConnectC4, picked up by a batch driver to stitch a
+*>   multi-program call tree across a whole library.
+*>
+     select   Callgraph-Listing assign Callgraph-FileName
+              organization line sequential.
+*>
+*> -UNUSED support: plain list of zero-reference WS/LS/FD names and    *> New -UNUSED
+*>   unreferenced paragraph names, drawn from the same data already
+*>   collected for the "Unreferenced..." sections of the main listing.
+*>
+     select   Unused-Listing assign Unused-FileName
+              organization line sequential.
+*>
+*> -SINCE support: lines carrying A trailing DD/MM/YY-style change    *> New -SINCE
+*>   comment on or after the given date, written to A sibling file
+*>   for the reviewer instead of hunting the whole .lst.
+*>
+     select   Changes-Listing assign Changes-FileName
+              organization line sequential.
+*>
+*> -PDF support: once the .lst is complete (already paginated with
+*>   page-eject headers/footers via zz150-WriteHdb), copy it verbatim
+*>   into A print-ready sibling for A downstream text-to-PDF converter -
+*>   GnuCOBOL has no PDF-writing library so no true binary PDF is
+*>   produced here.                                                 *> New -PDF
+*>
+     select   Pdf-Source-In assign Print-FileName
+              organization line sequential.
+*>
+     select   Pdf-Listing assign Pdf-FileName
+              organization line sequential.
+*>
+*> -FREEOUT support: A plain free-format dump of the source as this    *> New -FREEOUT
+*>   tool itself sees it once FIXED/VARIABLE columns 1-7/73-80 are
+*>   stripped - written line-for-line from zz100-Get-A-Source-Record
+*>   as each record is read, comment lines included as A "*>" line.
+*>
+     select   Freeout-Listing assign Freeout-FileName
+              organization line sequential.
+*>
+*> -PARASIZE support: one line per paragraph/section giving its size
+*>   in source lines and A simple decision-point complexity count.
+*>
+     select   Parasize-Listing assign Parasize-FileName
+              organization line sequential.
+*>
+*> -STANDARDS support: one line per discouraged-verb hit found while   *> New -STANDARDS
+*>   scanning the Procedure Division.
+*>
+     select   Standards-Listing assign Standards-FileName
+              organization line sequential.
+*>
+*> -PIISCAN support: one line per quoted literal found in the Procedure     *> New -PIISCAN
+*>   Division that looks like it holds A hardcoded SSN, credit card
+*>   number, or email address - so it can be reviewed and pulled out
+*>   into a parameter or config value instead.
+*>
+     select   Piiscan-Listing assign Piiscan-FileName
+              organization line sequential.
+*>
+*> -LIBRARY support: Batch-List-In holds the `ls *.calls` output for
+*>   the given directory, Batch-Calls-In re-reads each .calls file in
+*>   turn, Batch-Report-Out is the consolidated call-tree.        *> New -LIBRARY
+*>
+     select   Batch-List-In assign Batch-List-FileName
+              organization line sequential.
+*>
+     select   Batch-Calls-In assign Batch-Calls-FileName
+              organization line sequential.
+*>
+     select   Batch-Report-Out assign Batch-Report-FileName
+              organization line sequential.
+*>
+*> -COPYUSE support: Copyuse-Raw-In reads the `grep -Hni` hits for
+*>   every COPY statement across A directory of sources, sorted by
+*>   filename; Copyuse-Report-Out is the resulting copybook -> program
+*>   index, one copybook header followed by its using programs.     *> New -COPYUSE
+*>
+     select   Copyuse-Raw-In assign Copyuse-Raw-FileName
+              organization line sequential.
+*>
+     select   Copyuse-Report-Out assign Copyuse-Report-FileName
+              organization line sequential.
+*>
+*> -GITFILE support: persists the Global Item Table (GLOBAL/EXTERNAL/
+*>   CDF items) between runs so items declared in copybooks processed
+*>   in an earlier run are still recognised in a later one.          *> New -GITFILE
+*>
+     select   Git-Persist-File assign WS-GitFile-Name
+              organization line sequential
+              status FS-Reply.
+*>
+*> -AUDIT support: one line appended per run, independent of any
+*>   other output switch, so there's always A record of who ran
+*>   cobxref against what and when.                            *> New -AUDIT
+*>
+     select   Audit-Log assign WS-Audit-FileName
+              organization line sequential
+              status FS-Reply.
+*>
+*> -METRICS support: one line appended per program pass, building up A
+*>   running history of how long each run took and how big it was -
+*>   same shape as -AUDIT's running log, just quantitative instead of
+*>   who/what/when.                                          *> New -METRICS
+*>
+     select   Metrics-Log assign WS-Metrics-FileName
+              organization line sequential
+              status FS-Reply.
+*>
+*> -COMPAREDIALECT support: reads A second dialect's reserved-word
+*>   list (same TAB-separated word/Y-or-N layout -DIALECT/cobc
+*>   --list-reserved use) so names this run resolves as ordinary
+*>   data/paragraph names can be flagged if they'd collide with that
+*>   other dialect's reserved words.                     *> New -COMPAREDIALECT
+*>
+     select   Comparedialect-In assign WS-CompareDialect-Arg
+              organization line sequential
+              status FS-Reply.
+*>
+*> -LOOKUP support: once built, Lookup-Index-File lets bc660's
+*>   interactive loop go straight to A name via its key instead of
+*>   re-scanning Supplemental-Part2-In top-to-bottom every time -
+*>   loaded once at EOJ from that same already-sorted work file, since
+*>   duplicate names (multiple references) are expected, the key
+*>   allows duplicates and bc660 STARTs on it then READs NEXT while
+*>   the key still matches.                              *> New -LOOKUPINDEX
+*>
+     select   Lookup-Index-File assign Lookup-Index-FileName
+              organization indexed
+              access mode dynamic
+              record key LX-Key with duplicates
+              status FS-Reply.
+*>
+*> -DIFF support: compares this run's own .lst against an earlier
+*>   run's .lst (never printcbl's .pro reformatted-source file - that
+*>   would corrupt the next program's scan if written back into it)
+*>   once this run's own Source-Listing is complete, and writes what
+*>   changed to its own separate report file.               *> New -DIFF
+*>
+     select   Diff-Old-Listing assign WS-Diff-Old-FileName
+              organization line sequential
+              status FS-Reply.
+     select   Diff-New-Listing assign WS-Diff-New-FileName
+              organization line sequential
+              status FS-Reply.
+     select   Diff-Report     assign WS-Diff-Report-FileName
+              organization line sequential
+              status FS-Reply.
 *>
  i-o-control.
 *>
@@ -185,7 +354,8 @@
  file section.
  fd  Source-Listing.
  01  Source-List.
-     03  sl-Gen-RefNo1     pic z(5)9bb.
+     03  sl-Gen-RefNo1     pic z(5)9b.
+     03  sl-Copy-Flag      pic x          value space.  *> "C" = COPY-sourced line
      03  SourceOutput      pic x(256).
 *>
  01  PrintLine.
@@ -220,6 +390,159 @@
      03  filler     occurs 12.          *> was 8    25/3/22
          05  PL4-Reference pic z(5)9.
          05  filler        pic x.
+*>
+ fd  AxBufferIn.
+ 01  AxRecIn               pic x(256).
+*>
+ fd  Html-Listing.
+ 01  Html-Record           pic x(512).
+*>
+ fd  Xml-Listing.
+ 01  Xml-Record            pic x(512).
+*>
+ fd  Callgraph-Listing.
+ 01  Callgraph-Record.
+     03  Cg-Call-Type      pic x(7).
+     03  filler            pic x.
+     03  Cg-Call-Name      pic x(32).
+*>
+ fd  Unused-Listing.
+ 01  Unused-Record         pic x(64).
+*>
+ fd  Changes-Listing.
+ 01  Changes-Record.
+     03  Chg-RefNo         pic z(5)9.
+     03  filler            pic x(2)    value ": ".
+     03  Chg-Para          pic x(32).
+     03  filler            pic x(2)    value ": ".
+     03  Chg-Text          pic x(256).
+*>
+ fd  Pdf-Source-In.
+ 01  Pdf-Source-Rec        pic x(256).
+*>
+ fd  Pdf-Listing.
+ 01  Pdf-Record            pic x(256).
+*>
+ fd  Freeout-Listing.
+ 01  Freeout-Record        pic x(256).
+*>
+ fd  Parasize-Listing.
+ 01  Parasize-Record.
+     03  pz-Type           pic x.
+     03  filler            pic x.
+     03  pz-Name           pic x(32).
+     03  filler            pic x.
+     03  pz-StartRefNo     pic z(5)9.
+     03  filler            pic x.
+     03  pz-Size           pic z(5)9.
+     03  filler            pic x.
+     03  pz-Complexity     pic z(4)9.
+*>
+ fd  Standards-Listing.                                            *> New -STANDARDS
+ 01  Standards-Record.
+     03  sd-Verb           pic x(12).
+     03  filler            pic x.
+     03  sd-RefNo          pic z(5)9.
+     03  filler            pic x.
+     03  sd-Prog           pic x(30).
+*>
+ fd  Piiscan-Listing.                                              *> New -PIISCAN
+ 01  Piiscan-Record.
+     03  ps-Kind           pic x(12).
+     03  filler            pic x.
+     03  ps-RefNo          pic z(5)9.
+     03  filler            pic x.
+     03  ps-Literal        pic x(64).
+*>
+ fd  Batch-List-In.
+ 01  Batch-List-Rec        pic x(128).
+*>
+ fd  Batch-Calls-In.
+ 01  Batch-Calls-Rec.
+     03  BCL-Call-Type     pic x(7).
+     03  filler            pic x.
+     03  BCL-Call-Name     pic x(32).
+*>
+ fd  Batch-Report-Out.
+ 01  Batch-Report-Rec      pic x(160).
+*>
+ fd  Copyuse-Raw-In.
+ 01  Copyuse-Raw-Rec       pic x(256).
+*>
+ fd  Copyuse-Report-Out.
+ 01  Copyuse-Report-Rec    pic x(160).
+*>
+ fd  Git-Persist-File.
+ 01  Git-Persist-Record.
+     03  GPR-Word          pic x(64).
+     03  filler            pic x.
+     03  GPR-Prog-Name     pic x(64).
+     03  filler            pic x.
+     03  GPR-External      pic x.
+     03  GPR-Global        pic x.
+*>
+ fd  Audit-Log.
+ 01  Audit-Record.
+     03  Aud-Date          pic 9(8).
+     03  filler            pic x       value space.
+     03  Aud-Time          pic 9(8).
+     03  filler            pic x       value space.
+     03  Aud-User          pic x(32).
+     03  filler            pic x       value space.
+     03  Aud-Source        pic x(64).
+     03  filler            pic x       value space.
+     03  filler            pic x(4)    value "RC =".
+     03  Aud-Return-Code   pic zz9.
+     03  filler            pic x       value space.
+     03  Aud-Switches      pic x(200).
+*>
+ fd  Metrics-Log.                                                 *> New -METRICS
+ 01  Metrics-Record.
+     03  Met-Date          pic 9(8).
+     03  filler            pic x       value space.
+     03  Met-Time          pic 9(8).
+     03  filler            pic x       value space.
+     03  Met-Prog          pic x(32).
+     03  filler            pic x       value space.
+     03  filler            pic x(9)    value "Elapsed=".
+     03  Met-Elapsed       pic z(6)9.
+     03  filler            pic x       value space.
+     03  filler            pic x(6)    value "Lines=".
+     03  Met-Lines         pic z(6)9.
+     03  filler            pic x       value space.
+     03  filler            pic x(4)    value "RC =".
+     03  Met-Return-Code   pic zz9.
+     03  filler            pic x       value space.
+     03  filler            pic x(10)   value "DataItems=".
+     03  Met-Data-Items    pic z(6)9.
+     03  filler            pic x       value space.
+     03  filler            pic x(11)   value "Paragraphs=".
+     03  Met-Paragraphs    pic z(6)9.
+     03  filler            pic x       value space.
+     03  filler            pic x(6)    value "Conds=".
+     03  Met-Con-Tab-Count pic z(6)9.
+     03  filler            pic x       value space.
+     03  filler            pic x(7)    value "GitTab=".
+     03  Met-Git-Table-Count pic z(6)9.
+*>
+ fd  Comparedialect-In.
+ 01  Comparedialect-Rec    pic x(128).
+*>
+ fd  Lookup-Index-File.                                            *> New -LOOKUPINDEX
+ 01  Lookup-Index-Record.
+     03  LX-Key            pic x(64).
+     03  LX-Program        pic x(64).
+     03  LX-Type           pic x.
+     03  LX-RefNo          pic 9(6).
+*>
+ fd  Diff-Old-Listing.                                              *> New -DIFF
+ 01  Diff-Old-Record       pic x(256).
+*>
+ fd  Diff-New-Listing.                                              *> New -DIFF
+ 01  Diff-New-Record       pic x(256).
+*>
+ fd  Diff-Report.                                                   *> New -DIFF
+ 01  Diff-Report-Record    pic x(256).
 *>
  fd  SourceInput.
  01  SourceRecIn           pic x(256).
@@ -233,7 +556,7 @@
      03  SkaProgramName    pic x(64).   *> 27/2/19 added program name max 31+1 chars
      03  SkaDataName       pic x(64).   *> updated 12/5/19 for 63 chars (rounded to 64)
      03  SkaWSorPD         pic 99.       *>  updated 17/3/22
-     03  SkaWSorPD2        pic 99.       *>  Ditto  but only using 1, 2
+     03  SkaWSorPD2        pic 99.       *>  Ditto  but only using 1, 2, 3 (3 = dynamic CALL)
      03  SkaRefNo          pic 9(6).
 *>
  fd  Supplemental-Part2-In.
@@ -277,10 +600,27 @@
  77  T2                    Binary-Long  value zero.
  77  T3                    Binary-Long  value zero.
  77  T4                    Binary-Long  value zero.
+ 77  CR-Ptr                Binary-Long  value zero.      *> New -COMPAREDIALECT
+ 77  CR-Placement          pic x(30)    value spaces.    *> New -COMPAREDIALECT
+ 77  CR-Search-Word        pic x(30)    value spaces.    *> New -COMPAREDIALECT
  77  y                     Binary-Long  value zero.
  77  z                     Binary-Long  value zero.
  77  Z2                    Binary-Long  value zero.
  77  Z3                    Binary-Long  value zero.
+ 77  WS-MaxCopy-Arg        pic x(4)     value spaces.   *> New -MAXCOPY
+ 77  WS-Ext-Arg            pic x(64)    value spaces.   *> New -EXT
+ 77  WS-Dialect-Arg        pic x(64)    value spaces.   *> New -DIALECT
+ 77  WS-CompareDialect-Arg pic x(64)    value spaces.   *> New -COMPAREDIALECT
+ 77  WS-GitFile-Name       pic x(64)    value spaces.   *> New -GITFILE
+ 01  Cbl-File-Details.                                 *> New -GITFILE
+     03  Cbl-File-Size         pic x(8)   comp-x  value zero.
+     03  filler                pic x(6)          value spaces.
+*>
+*> Persistent audit trail - one line appended per run.       *> New -AUDIT
+*>
+ 77  WS-Audit-FileName     pic x(64)    value spaces.
+ 77  WS-Audit-User         pic x(32)    value spaces.
+ 77  WS-Restart-Refno      pic 9(6)     value zero.   *> New -RESTART
  77  Q                     Binary-Long  value zero.
  77  Q2                    Binary-Long  value zero.
 *> Temp for testing
@@ -322,6 +662,8 @@
 *>   set if free/fixed/variable used as against defaulting
  77  SW-8-usd              pic x           value "N".
      88 SW-8-inuse                         value "Y".
+ 77  SW-Auto-Variable-Line pic x           value "N".  *> New -VARIABLE
+     88 Auto-Variable-Line                   value "Y".
  77  SW-9                  pic x           value "N".
      88 No-Table-Update-displays           value "Y".
  77  SW-11                 pic x           value "N".
@@ -330,6 +672,186 @@
  77  SW-12                 pic x           value space.
      88 Both-Xrefs                         value "Y".
 *>
+*> command line input -HTML                                        *> New -HTML
+ 77  SW-13                 pic x           value "N".
+     88 Html-Output                        value "Y".
+*>
+*> command line input -XML                                         *> New -XML
+ 77  SW-14                 pic x           value "N".
+     88 Xml-Output                         value "Y".
+*>
+*> command line input -CALLGRAPH                                   *> New -CALLGRAPH
+ 77  SW-15                 pic x           value "N".
+     88 Callgraph-Output                   value "Y".
+*>
+*> command line input -UNUSED                                      *> New -UNUSED
+ 77  SW-16                 pic x           value "N".
+     88 Unused-Output                      value "Y".
+*>
+*> command line input -SINCE=ccyymmdd                               *> New -SINCE
+ 77  SW-17                 pic x           value "N".
+     88 Changes-Output                     value "Y".
+ 77  WS-Since-Date         pic 9(8)        value zero.
+*>
+*> command line input -PDF                                          *> New -PDF
+ 77  SW-18                 pic x           value "N".
+     88 Pdf-Output                         value "Y".
+*>
+*> command line input -FREEOUT                                      *> New -FREEOUT
+ 77  SW-19                 pic x           value "N".
+     88 Freeout-Output                     value "Y".
+*>
+*> command line input -PARASIZE
+ 77  SW-20                 pic x           value "N".
+     88 Parasize-Output                    value "Y".
+*>
+*> command line input -KEEPTEMP
+ 77  SW-21                 pic x           value "N".
+     88 Keep-Temp-Files                    value "Y".
+*>
+*> command line input -EBCDIC, also set once auto-detected             *> New -EBCDIC
+ 77  SW-22                 pic x           value "N".
+     88 Force-Ebcdic                       value "Y".
+ 77  SW-23                 pic x           value "N".
+     88 Ebcdic-Source                      value "Y".     *> true once forced or auto-detected
+ 77  WS-Ebcdic-Checked     pic x           value "N".      *> auto-detect only tried once
+*>
+*> -EBCDIC transcode table (CP037 -> ASCII).  Covers the plain
+*>   uppercase/lowercase letters, digits, space and the common COBOL
+*>   punctuation bytes - the printable subset A fixed-format source
+*>   actually uses - not A complete 256-code-point codepage table.
+*>                                                        *> New -EBCDIC
+ 77  WS-Ebcdic-From  pic x(87)
+     value x"404B4C4D4E4F505A5B5C5D5E60616B6C6D6E6F7A7B7C7D7E7F8182838485868788"
+         & x"89919293949596979899A2A3A4A5A6A7A8A9C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6"
+         & x"D7D8D9E2E3E4E5E6E7E8E9F0F1F2F3F4F5F6F7F8F9".
+ 77  WS-Ebcdic-To    pic x(87)
+     value x"202E3C282B7C2621242A293B2D2F2C255F3E3F3A2340273D226162636465666768"
+         & x"696A6B6C6D6E6F707172737475767778797A4142434445464748494A4B4C4D4E4F"
+         & x"505152535455565758595A30313233343536373839".
+*>
+*> command line input -STANDARDS                                     *> New -STANDARDS
+ 77  SW-24                 pic x           value "N".
+     88 Standards-Output                    value "Y".
+*>
+*> command line input -LOOKUP                                        *> New -LOOKUP
+ 77  SW-25                 pic x           value "N".
+     88 Lookup-Output                       value "Y".
+ 77  WS-Lookup-Name        pic x(64)       value spaces.   *> New -LOOKUP
+ 77  WS-Lookup-Found       Binary-Long     value zero.      *> New -LOOKUP
+ 77  Lookup-Index-FileName pic x(64)       value spaces.   *> New -LOOKUPINDEX
+*>
+*> command line input -WATCH: re-run the whole analysis every time the     *> New -WATCH
+*>   source changes size, instead of running once and stopping.  Detected
+*>   by polling CBL_CHECK_FILE_EXIST (the same call AA010-Init already
+*>   uses for the -NOREFRESH cache check) rather than by keeping this run
+*>   alive and trying to reset every table by hand - at true EOJ we just
+*>   shell back out to ourselves with the original arguments, the same
+*>   way zz199-Process-Library already shells out to "ls" and AA010-Init
+*>   shells out to cobc, so the next pass starts as cleanly as the first.
+*>
+ 77  SW-26                 pic x           value "N".
+     88 Watch-Mode                          value "Y".
+ 77  WS-Watch-LastSize     pic x(8)  comp-x value zero.
+ 01  WS-Watch-Details.
+     03  WS-Watch-Size       pic x(8)  comp-x value zero.
+     03  WS-Watch-Date.
+         05  filler          pic x     comp-x value zero.
+         05  filler          pic x     comp-x value zero.
+         05  filler          pic xx    comp-x value zero.
+     03  WS-Watch-Time.
+         05  filler          pic x     comp-x value zero.
+         05  filler          pic x     comp-x value zero.
+         05  filler          pic x     comp-x value zero.
+         05  filler          pic x     comp-x value zero.
+ 77  WS-Watch-Command      pic x(200)      value spaces.
+ 77  WS-Watch-Delay        pic 9(4)        value 3.
+*>
+*> command line input -RUNTIME: display how long each program (the    *> New -RUNTIME
+*>   whole source if there's only one, or each nested one in turn)
+*>   took to analyse.  WS-Prog-Start-Time is stamped by zz190-Init-
+*>   Program, which already fires once per program pass (first one and
+*>   every End-Prog re-entry alike); the elapsed time is worked out and
+*>   shown the next time every pass converges, at AA070.
+*>
+ 77  SW-27                 pic x           value "N".
+     88 Runtime-Output                       value "Y".
+ 01  WS-Prog-Start-Time               value zero.
+     03  WS-PST-HH         pic 99.
+     03  WS-PST-MM         pic 99.
+     03  WS-PST-SS         pic 99.
+     03  WS-PST-UU         pic 99.
+ 01  WS-Prog-End-Time                 value zero.
+     03  WS-PET-HH         pic 99.
+     03  WS-PET-MM         pic 99.
+     03  WS-PET-SS         pic 99.
+     03  WS-PET-UU         pic 99.
+ 77  WS-Prog-Elapsed-Secs  pic s9(7)       value zero.
+*>
+*> command line input -METRICS: append one line per program pass to A    *> New -METRICS
+*>   running metrics-history file, independent of any other output
+*>   switch - same "always there, no matter what else was asked for"
+*>   idea as -AUDIT, just capturing how big/slow the run was rather
+*>   than who ran it.
+*>
+ 77  SW-28                 pic x           value "N".
+     88 Metrics-Output                       value "Y".
+ 77  WS-Metrics-FileName   pic x(64)       value spaces.
+ 77  WS-Metrics-Lines      pic 9(7)        value zero.
+ 77  WS-Metrics-Paragraphs pic 9(7)        value zero.
+*>
+*> command line input -PIISCAN: flag quoted literals in the Procedure    *> New -PIISCAN
+*>   Division that look like A hardcoded SSN (9 consecutive digits), A
+*>   credit card number (13-16 consecutive digits), or an email address
+*>   (an "@" followed later by A ".") - written to Prog-BaseName.piiscan
+*>   as each one is found.
+*>
+ 77  SW-29                 pic x           value "N".
+     88 Piiscan-Output                        value "Y".
+ 77  WS-Pii-Digit-Run      Binary-Long     value zero.
+ 77  WS-Pii-At-Pos         Binary-Long     value zero.
+ 77  WS-Pii-Dot-Pos        Binary-Long     value zero.
+*>
+*> command line input -DIFF=old.lst: compares the cross-reference         *> New -DIFF
+*>   listing this run is about to produce against an earlier run's
+*>   .lst, reporting data-names that were Added, Removed, or whose
+*>   reference count Changed by more than Diff-Count-Threshold - the
+*>   report is written to Prog-BaseName.diff as a separate file, it is
+*>   never merged back into either listing.
+*>
+ 77  SW-30                 pic x           value "N".
+     88 Diff-Output                          value "Y".
+ 77  WS-Diff-Old-FileName  pic x(64)       value spaces.
+ 77  WS-Diff-New-FileName  pic x(64)       value spaces.
+ 77  WS-Diff-Report-FileName pic x(64)     value spaces.
+ 78  Diff-Count-Threshold  value 5.
+ 77  WS-Diff-Names-Old-Cnt pic 9(5)  comp  value zero.
+ 77  WS-Diff-Names-New-Cnt pic 9(5)  comp  value zero.
+ 77  WS-Diff-Added-Cnt     pic 9(5)  comp  value zero.
+ 77  WS-Diff-Removed-Cnt   pic 9(5)  comp  value zero.
+ 77  WS-Diff-Changed-Cnt   pic 9(5)  comp  value zero.
+ 01  WS-Diff-Names-Old.
+     03  WS-Diff-Entry-Old  occurs 2000.
+         05  WS-Diff-Name-Old    pic x(32).
+         05  WS-Diff-Count-Old   pic 9(4).
+ 01  WS-Diff-Names-New.
+     03  WS-Diff-Entry-New  occurs 2000.
+         05  WS-Diff-Name-New    pic x(32).
+         05  WS-Diff-Count-New   pic 9(4).
+ 77  WS-Diff-P1            Binary-Long     value zero.
+ 77  WS-Diff-P2            Binary-Long     value zero.
+ 77  WS-Diff-P3            Binary-Long     value zero.
+ 77  WS-Diff-Cur-Count     pic 9(4)        value zero.
+ 01  WS-Diff-Cur-Name      pic x(32)       value spaces.
+ 01  WS-Diff-Found-Flag    pic x           value space.
+     88 WS-Diff-Found                        value "Y".
+ 77  WS-Diff-Delta         pic s9(5)       value zero.
+ 77  WS-Diff-Disp1         pic z(5)9       value zero.
+ 77  WS-Diff-Disp2         pic z(5)9       value zero.
+ 77  WS-Diff-Disp3         pic z(5)9       value zero.
+ 77  WS-Diff-Disp4         pic z(5)9       value zero.
+ 77  WS-Diff-Disp5         pic z(5)9       value zero.
+*>
 *> Switches used during processing
 *>
 *> And these two are the size of any Cobol word currently set
@@ -399,6 +921,97 @@
  77  Print-FileName-2      pic x(64)       value spaces.
  77  Prog-BaseName         pic x(64)       value spaces.
 *>
+*> -AX (Xrefs-At-End) support: reports get redirected into AX-FileName
+*>   as each nested program completes, then spliced onto the end of
+*>   the real listing once the final program is done.               *> New -AX
+*>
+ 77  AX-FileName           pic x(64)       value spaces.
+ 77  Html-FileName         pic x(64)       value spaces.   *> New -HTML
+ 77  Xml-FileName          pic x(64)       value spaces.   *> New -XML
+ 77  Callgraph-FileName    pic x(64)       value spaces.   *> New -CALLGRAPH
+ 77  Unused-FileName       pic x(64)       value spaces.   *> New -UNUSED
+ 77  Changes-FileName      pic x(64)       value spaces.   *> New -SINCE
+ 77  Pdf-FileName          pic x(64)       value spaces.   *> New -PDF
+ 77  Freeout-FileName      pic x(64)       value spaces.   *> New -FREEOUT
+ 77  Parasize-FileName     pic x(64)       value spaces.   *> New -PARASIZE
+ 77  WS-Para-Name          pic x(32)       value spaces.   *> New -PARASIZE - paragraph/section currently open
+ 77  WS-Para-Type          pic x           value space.    *> New -PARASIZE - "P" or "S"
+ 77  WS-Para-Start-RefNo   pic 9(6)        value zero.      *> New -PARASIZE
+ 77  WS-Para-Complexity    pic 9(5)        value zero.      *> New -PARASIZE
+ 77  Standards-FileName    pic x(64)       value spaces.   *> New -STANDARDS
+ 77  Piiscan-FileName      pic x(64)       value spaces.   *> New -PIISCAN
+*>
+ 77  WS-Call-Is-Dynamic    pic x           value "N".
+     88  Dynamic-Call                      value "Y".
+*>
+ 77  WS-Ext-Xref-Found     pic 9           value zero.
+*>
+*> -LIBRARY support: stitches every already-generated -CALLGRAPH
+*>   .calls file in A directory into one whole-library call tree.    *> New -LIBRARY
+*>
+ 77  WS-Library-Dir        pic x(64)       value spaces.
+ 77  Batch-List-FileName   pic x(64)       value spaces.
+ 77  Batch-Calls-FileName  pic x(128)      value spaces.
+ 77  Batch-Report-FileName pic x(64)       value spaces.
+ 77  Batch-Command         pic x(128)      value spaces.
+ 77  Batch-Caller-Base     pic x(64)       value spaces.
+ 77  Batch-Caller-Base2    pic x(64)       value spaces.
+ 77  Batch-Caller-Cnt      Binary-Long     value zero.
+ 77  A3                    Binary-Long     value zero.
+ 77  A4                    Binary-Long     value zero.
+ 77  SW-Batch-List-Eof     pic 9           value zero.
+     88 Batch-List-Eof                     value 1.
+ 77  SW-Batch-Calls-Eof    pic 9           value zero.
+     88 Batch-Calls-Eof                    value 1.
+ 01  Batch-Caller-Table.
+     03  Batch-Caller-Entry occurs 2000    pic x(64).
+*>
+*> -COPYUSE support: reverse "which programs COPY this copybook"     *> New -COPYUSE
+*>   index, built by grepping every source in A directory for COPY
+*>   statements and pairing each hit's copybook name with the
+*>   program (file) it was found in.
+*>
+ 77  WS-Copyuse-Dir          pic x(64)       value spaces.
+ 77  Copyuse-Raw-FileName    pic x(80)       value spaces.
+ 77  Copyuse-Report-FileName pic x(80)       value spaces.
+ 77  Copyuse-Command         pic x(220)      value spaces.
+ 77  SW-Copyuse-Raw-Eof      pic 9           value zero.
+     88 Copyuse-Raw-Eof                      value 1.
+ 77  Copyuse-Pair-Cnt        Binary-Long     value zero.
+ 77  CU-Path                 pic x(80)       value spaces.
+ 77  CU-LineNo               pic x(16)       value spaces.
+ 77  CU-Rest-Text             pic x(200)      value spaces.
+ 77  CU-Rest-Upper            pic x(200)      value spaces.
+ 77  CU-Before                pic x(200)      value spaces.
+ 77  CU-After                 pic x(200)      value spaces.
+ 77  CU-Copybook-Name         pic x(32)       value spaces.
+ 77  CU-Program-Name          pic x(64)       value spaces.
+ 77  CU-Program-Name2         pic x(64)       value spaces.
+ 77  Hold-Copybook-Name       pic x(32)       value spaces.
+ 01  Copyuse-Pair-Table.
+     03  Copyuse-Pair-Entry occurs 5000.
+         05  CUP-Copybook      pic x(32).
+         05  CUP-Program       pic x(64).
+ 77  WS-Chg-Len            Binary-Long     value zero.
+ 77  WS-Chg-D              pic 99          value zero.
+ 77  WS-Chg-M              pic 99          value zero.
+ 77  WS-Chg-Y              pic 99          value zero.
+ 77  WS-Chg-CCYYMMDD       pic 9(8)        value zero.
+ 01  WS-Chg-Line           pic x(256)      value spaces.
+ 77  WS-Chg-P              Binary-Long     value zero.
+ 77  WS-Chg-Slash1         Binary-Long     value zero.
+ 77  WS-Chg-Slash2         Binary-Long     value zero.
+ 77  WS-Chg-DStart         Binary-Long     value zero.
+ 77  WS-Chg-MLen           Binary-Long     value zero.
+ 77  WS-Chg-DLen           Binary-Long     value zero.
+ 77  Hold-Print-FileName   pic x(64)       value spaces.
+ 77  SW-AX-Opened          pic x           value "N".
+     88 AX-Buffer-Opened                   value "Y".
+ 77  SW-AX-Buffer-Eof      pic 9           value zero.
+     88 AX-Buffer-Eof                      value 1.
+ 77  SW-Pdf-Copy-Eof       pic 9           value zero.   *> New -PDF
+     88 Pdf-Copy-Eof                       value 1.
+*>
 *> In theory Linux can go to 4096 and Windoz 32,767 chars
 *>
  77  Temp-Pathname         pic x(1024)     value spaces.
@@ -573,6 +1186,10 @@
      88  LTZ-UK                           value 1. *> dd/mm/ccyy  [en_GB] Implies A4 Paper for prints
      88  LTZ-USA                          value 2. *> mm/dd/ccyy  [en_US] Implies Ltr Paper for prints
      88  LTZ-Unix                         value 3. *> ccyy/mm/dd  Implies A4 Paper for prints
+     88  LTZ-ISO                          value 4. *> ccyy-mm-dd  [most of continental Europe]  New -DATEFMT
+*>
+*> command line input -DATEFMT=xx
+ 01  WS-DateFmt-Arg         pic x(4)  value spaces.
 *>
  01  Error-messages.
      03 Msg1      pic x(31) value "Msg1  Aborting: No input stream".
@@ -580,7 +1197,7 @@
      03 Msg3      pic x(43) value "Msg3  Aborting: Git table Error before sort".
      03 Msg4      pic x(48) value "Msg4  Logic Error:Lost1 wsFoundWord2 numeric? = ".
      03 Msg5      pic x(38) value "Msg5  Logic Error:Lost2 wsFoundWord2 =".
-     03 Msg6      pic x(40) value "Msg6  Error: Con table size needs > 5000".
+     03 Msg6      pic x(40) value "Msg6  Error: Con table size needs > 100000".
      03 Msg7      pic x(30) value "Msg7  bb050 Error: Logic error".
      03 Msg8      pic x(32) value "Msg8  Error: Eof on source again".
      03 Msg9      pic x(40) value "Msg9  Error: File not present Try Again!".
@@ -589,6 +1206,8 @@
      03 Msg17     pic x(39) value "Msg17 Error: Cobol Syntax missing space".
      03 Msg18     pic x(71) value "Msg18 Error: Eof on source possible logic error at AA047 ASSUMING again".
      03 Msg19     pic x(79) value "Msg19 Possible prob. with cobc and therefore with no reserved word list updates".
+     03 Msg36     pic x(53) value "Msg36 Caution: Copyuse-Pair-Table full (5000 pairs)".
+     03 Msg37     pic x(58) value "Msg37 Error: Unable to open -COMPAREDIALECT file, ignored".
 *> Msg21 - 31 in printcbl
 *>
  01  SectTable.
@@ -1402,9 +2021,64 @@
          05  Resvd-Implemented pic x.
          05  Resvd-Word        pic x(30).
  01  Resvd-Table-Size          pic s9(5)   comp    value 577.   *> updated by Get-Reserved-Lists.cbl
+*>
+*> -COMPAREDIALECT: A second, independent reserved-word table loaded
+*>   straight from the user's file (same layout as -DIALECT), so names
+*>   this run resolves as ordinary data/paragraph names can be checked
+*>   against A different dialect without disturbing Reserved-Names
+*>   above, which always reflects THIS run's own compile dialect.
+*>                                                    *> New -COMPAREDIALECT
+ 01  Compare-Resvd-Table             value high-values.
+     03  Compare-Resvd-Names occurs 2048 ascending key CR-Word
+                              indexed by CR-Idx.
+         05  CR-Word           pic x(30).
+ 01  Compare-Resvd-Table-Size Binary-Long value zero.
+*>
+*> FILE KEYS cross-reference - one row per RECORD/ALTERNATE RECORD/
+*>   RELATIVE KEY clause seen while scanning FILE-CONTROL SELECTs,
+*>   filled in alongside the existing generic SELECT-clause scan
+*>   in AA047-Getword3.                                *> New -FILEKEYS
+*>
+ 01  File-Keys-Table                           value high-values.
+     03  FK-Blocks occurs 10 to 500 depending on FK-Table-Size.
+         05  FK-File-Name    pic x(32).
+         05  FK-Key-Type     pic x(11).
+         05  FK-Key-Field    pic x(32).
+ 01  FK-Table-Size         Binary-Long value 10.
+ 01  FK-Table-Count        Binary-Long value zero.
+ 77  WS-FileKeys-CurFile   pic x(32)   value spaces.
+ 77  WS-FK-Prev1           pic x(12)   value spaces.
+ 77  WS-FK-Prev2           pic x(12)   value spaces.
+ 77  WS-FK-Pending-Type    pic x(11)   value spaces.
+*>
+*> Remembers every section A data name was actually DECLARED in          *> New -MULTISECT
+*>   (FILE/WORKING-STORAGE/LOCAL-STORAGE/LINKAGE/REPORT/SCREEN), built
+*>   by ba050-Bypass-Add-2-Con-Table as each WS/LS/Linkage/File/Report/
+*>   Screen record is scanned; bc045a-Check-Multi-Section, sorted
+*>   ascending by MS-Name the same way bc196 sorts Con-Tab-Blocks by
+*>   Conditions, flags A name whose adjacent rows disagree on section.
+*>
+ 01  Multi-Sect-Table                           value high-values.
+     03  MS-Blocks occurs 10 to 100001 depending on MS-Table-Size.
+         05  MS-Name         pic x(64).
+         05  MS-Section      pic 9.
+ 01  MS-Table-Size         Binary-Long value 10.
+ 01  MS-Table-Count        Binary-Long value zero.
+*>
+*> Summary of names flagged by bc045a-Check-Multi-Section, printed        *> New -MULTISECT
+*>   by bc045b-Print-Multisect - same shape as -DUPCOND's WS-Dupcond-
+*>   Table, just holding A pair of section numbers instead of A pair
+*>   of parent variable names.
+*>
+ 01  WS-Multisect-Count    Binary-Long value zero.
+ 01  WS-Multisect-Table.
+     03  WS-Multisect-Entry  occurs 200.
+         05  WS-Multisect-Name    pic x(64).
+         05  WS-Multisect-Sect1   pic 9.
+         05  WS-Multisect-Sect2   pic 9.
 *>
  01  Condition-Table                           value high-values.
-     03  Con-Tab-Blocks occurs 10 to 5001 depending on Con-Tab-Size.
+     03  Con-Tab-Blocks occurs 10 to 100001 depending on Con-Tab-Size.
 *> +1 used, when testing for max table size
          05  Conditions      pic x(32).
          05  Variables       pic x(32).
@@ -1413,6 +2087,39 @@
  01  Con-Tab-Size          Binary-Long value 10.
  01  Con-Tab-Count         Binary-Long value zero.
 *>
+*> Summary of 88-level condition names found more than once with     *> New -DUPCOND
+*>   differing parent Variables (eg A local redefine silently
+*>   shadowing the copybook's own condition-name), printed by
+*>   bc197-Print-Dupcond straight after the conditions report.
+*>   Built off the Conditions-ascending sort bc194-Now-Reverse
+*>   already does.
+*>
+ 01  WS-Dupcond-Count      Binary-Long value zero.
+ 01  WS-Dupcond-Table.
+     03  WS-Dupcond-Entry  occurs 200.
+         05  WS-Dupcond-Name       pic x(32).
+         05  WS-Dupcond-Var1       pic x(32).
+         05  WS-Dupcond-Var2       pic x(32).
+*>
+*> Remembers the declared OCCURS ceiling (min/max of integer-1 [TO
+*>   integer-2] TIMES) against the table's own data name, captured by
+*>   ba054-After-Occurs as each WS/LS record is scanned.  bb053-numerics
+*>   checks every literal subscript seen later in the Procedure Division
+*>   pass against this table, flagging one that runs past the ceiling -
+*>   most useful on OCCURS ... DEPENDING ON tables, but kept for fixed
+*>   OCCURS tables too since A bad literal subscript is A bad literal
+*>   subscript either way.
+*>
+ 01  WS-Occ-Min            pic 9(8)        value zero.
+ 01  WS-Occ-Max            pic 9(8)        value zero.
+ 01  WS-Occ-Sub            pic 9(8)        value zero.
+ 01  WS-Occ-Idx            Binary-Long value zero.
+ 01  WS-Occdep-Count       Binary-Long value zero.
+ 01  WS-Occdep-Table.
+     03  WS-Occdep-Entry   occurs 300.
+         05  WS-Occdep-Name        pic x(32).
+         05  WS-Occdep-Max         pic 9(8).
+*>
 *> Used for Global, External and CDF (DEFINES)
 *>
  01  Global-Item-Table                         value high-values.
@@ -1428,6 +2135,7 @@
          05  Git-External    pic x.     *> space or Y to indicate A EXTERNAL found
          05  Git-Global      pic x.     *> Space or Y to indicate A GLOBAL   found
          05  Git-Used-By-CDF pic x.     *> space ot Y to indicate A CDF var  found
+         05  Git-Ext-Listed  pic x.     *> space or Y, already shown on the external xref
 *>
  01  Git-Table-Size        Binary-Long value 10000.    *> Matches above table size -1.
  01  Git-Table-Count       Binary-Long value zero.
@@ -1442,7 +2150,7 @@
  01  LS-SW-11           pic x     value "N".  *>  Ditto P4
 *>
  01  LS-Nested-Start-Points.
-     03  LS-Nested-Point     pic 9(6) occurs 50.
+     03  LS-Nested-Point     pic 9(6) occurs 200.
 *>
  procedure division.
  AA000-xref-Data    section.
@@ -1469,6 +2177,10 @@
 *>
      perform  zz190-Init-Program thru zz190-Exit.
      move     high-values to Global-Item-Table.
+     if       WS-GitFile-Name not = spaces           *> New -GITFILE
+              perform zz195-Load-Git-File thru zz195-Exit.
+     if       WS-CompareDialect-Arg not = spaces        *> New -COMPAREDIALECT
+              perform zz194-Load-Compare-Dialect thru zz194-Exit.
 *>
 *> If using LTZ-USA reduce cnt by 4
 *>
@@ -1528,6 +2240,50 @@
               goback
      end-if
      open output Source-Listing
+*>
+     if       Html-Output                                          *> New -HTML
+              open output Html-Listing
+              move   spaces to Html-Record
+              string "<html><head><title>" delimited by size
+                     Prog-BaseName          delimited by space
+                     " xref</title></head><body><pre>"
+                                             delimited by size
+                                             into Html-Record
+              write  Html-Record.
+*>
+     if       Xml-Output                                           *> New -XML
+              open output Xml-Listing
+              move   spaces to Xml-Record
+              string "<?xml version=" quote "1.0" quote "?>"
+                     delimited by size into Xml-Record
+              write  Xml-Record
+              move   spaces to Xml-Record
+              string "<cobxref program=" quote
+                     FUNCTION TRIM (Prog-BaseName) delimited by size
+                     quote ">"                     delimited by size
+                                                    into Xml-Record
+              write  Xml-Record.
+*>
+     if       Callgraph-Output                                     *> New -CALLGRAPH
+              open output Callgraph-Listing.
+*>
+     if       Unused-Output                                        *> New -UNUSED
+              open output Unused-Listing.
+*>
+     if       Changes-Output                                       *> New -SINCE
+              open output Changes-Listing.
+*>
+     if       Freeout-Output                                       *> New -FREEOUT
+              open output Freeout-Listing.
+*>
+     if       Parasize-Output                                      *> New -PARASIZE
+              open output Parasize-Listing.
+*>
+     if       Standards-Output                                     *> New -STANDARDS
+              open output Standards-Listing.
+*>
+     if       Piiscan-Output                                       *> New -PIISCAN
+              open output Piiscan-Listing.
 *>
      if       Reports-In-Lower
               move FUNCTION LOWER-CASE (Prog-BaseName (1:CWS)) to HoldID
@@ -1803,6 +2559,8 @@
      move     1 to HoldWSorPD.
      move     0 to HoldWSorPD2.
      perform  zz030-Write-Sort.
+     move     wsFoundWord2 (1:32) to WS-FileKeys-CurFile.    *> New -FILEKEYS
+     move     spaces to WS-FK-Prev1 WS-FK-Prev2 WS-FK-Pending-Type.
 *>
  AA047-Getword2.
      perform  zz110-Get-A-Word thru zz110-Exit.
@@ -1825,6 +2583,8 @@
      if       wsf1-1 = quote or = "'" or wsf1-1-number
               go to AA047-Getword3.
      perform  zz130-Extra-Reserved-Word-Check thru zz130-Exit.
+     if       A not = zero
+              perform zz035-Check-Key-Phrase thru zz035-Exit.    *> New -FILEKEYS
      if       A not = zero and Word-Delimit = "."
               go to AA047-GetIO.
      if       A not = zero
@@ -1838,6 +2598,8 @@
      move     1 to HoldWSorPD.
      move     0 to HoldWSorPD2.
      perform  zz030-Write-Sort.
+     if       WS-FK-Pending-Type not = spaces                    *> New -FILEKEYS
+              perform zz036-Record-File-Key thru zz036-Exit.
      if       Word-Delimit = "."
               go to AA047-GetIO.
      go       to AA047-Getword3.
@@ -1903,29 +2665,86 @@
      else
               close SourceInput Supplemental-Part1-Out.
 *>
-*>  Test for -AX  Group xref prints for ALL nested module/programs in source file
-*>    so no printing until end of source file
-*>
-*>  Not yet coded as no one has requested this option but you can see similar
-*>         by using the internal xref with nested programs - well not totally as it is a
-*>           messy report.
+*>  Test for -AX  Xref prints for ALL nested module/programs in source file
+*>    so no printing until end of source file - each program's own xref
+*>    is generated as usual (the tables it needs are only in memory
+*>    right now) but is redirected into AX-FileName instead of the real
+*>    listing; zz188-Append-AX-Buffer splices it onto the end of the
+*>    real listing once the last nested program is done.        *> New -AX
 *>
-  *>   if       Xrefs-At-End
-*>
-*>     test if not at end of src if true bypass all reporting abd leave Supplmental-Part1-Out
-*>            open  (also need to do this at start of program to keep open etc.
-*>      and at end, do special routine based on bc010 but print o/p layout providing program name - may be or
-*>       page break on change of prog name.
+     if       Xrefs-At-End
+              perform  zz186-Start-AX-Redirect thru zz186-Exit.
 *>
      perform  bc000-Last-Act.
 *>
      if       not End-Prog
-              perform  bc620-Do-Global-Conditions thru bc629-Exit
-              close Source-Listing.
+              perform  bc620-Do-Global-Conditions thru bc629-Exit.
+*>
+     if       Xrefs-At-End
+              perform  zz187-End-AX-Redirect thru zz187-Exit
+              if       not End-Prog
+                       perform zz188-Append-AX-Buffer thru zz188-Exit
+              end-if
+     else
+       if     not End-Prog
+              close Source-Listing
+       end-if
+     end-if.
 *>
      if       Create-Compressed-Src     *> SHOULD REMOVE ALL THIS AFTER TESTING 18/3/22
       and not End-Prog
               close CopySourceInput2.
+*>
+     if       Html-Output                                          *> New -HTML
+          and not End-Prog
+              move   spaces to Html-Record
+              string "</pre></body></html>" delimited by size
+                                             into Html-Record
+              write  Html-Record
+              close  Html-Listing.
+*>
+     if       Xml-Output                                           *> New -XML
+          and not End-Prog
+              move   spaces to Xml-Record
+              string "</cobxref>" delimited by size into Xml-Record
+              write  Xml-Record
+              close  Xml-Listing.
+*>
+     if       Callgraph-Output                                     *> New -CALLGRAPH
+          and not End-Prog
+              close  Callgraph-Listing.
+*>
+     if       Unused-Output                                        *> New -UNUSED
+          and not End-Prog
+              close  Unused-Listing.
+*>
+     if       Changes-Output                                       *> New -SINCE
+          and not End-Prog
+              close  Changes-Listing.
+*>
+     if       Freeout-Output                                       *> New -FREEOUT
+          and not End-Prog
+              close  Freeout-Listing.
+*>
+     if       Parasize-Output                                      *> New -PARASIZE
+          and not End-Prog
+              close  Parasize-Listing.
+*>
+     if       Standards-Output                                     *> New -STANDARDS
+          and not End-Prog
+              close  Standards-Listing.
+*>
+     if       Piiscan-Output                                       *> New -PIISCAN
+          and not End-Prog
+              close  Piiscan-Listing.
+*>
+     if       Pdf-Output                                           *> New -PDF
+          and not End-Prog
+              perform  zz198-Write-Pdf-Copy thru zz198-Exit.
+*>
+     if       Lookup-Output                                        *> New -LOOKUP
+          and not End-Prog
+              perform  bc660-Interactive-Lookup thru bc669-Exit.
 *>
  *>    go       to  AA070-Bypass-File-Deletes.   *> Remark out when testing finished.
 *>
@@ -1939,13 +2758,21 @@
 *>
      if       not We-Are-Testing
           and not End-Prog
+          and not Keep-Temp-Files                              *> New -KEEPTEMP
  *>             call "CBL_DELETE_FILE" using SourceFileName  *>  basename + .pro, o/p from printcbl
 *> kill temp input file (anything else?) but not yet, Use when in QAR.
               call "CBL_DELETE_FILE" using Supp-File-2
               call "CBL_DELETE_FILE" using Supp-File-1
+              if    Lookup-Output                                   *> New -LOOKUPINDEX
+                    call "CBL_DELETE_FILE" using Lookup-Index-FileName
+              end-if
      end-if.
 *>
  AA070-Bypass-File-Deletes.
+     if       Runtime-Output or Metrics-Output                      *> New -RUNTIME/-METRICS
+              perform  zz203-Calc-Elapsed thru zz203-Exit.
+     if       Metrics-Output                                        *> New -METRICS
+              perform  zz204-Write-Metrics-Record thru zz204-Exit.
      if       End-Prog
               perform  zz190-Init-Program thru zz190-Exit
               move  spaces to PrintLine
@@ -1957,7 +2784,16 @@
               perform zz183-Sort-File-Names thru zz184-Exit    *> 24/3/22 update the sort FN numbers
               go    to AA020-Bypass-Open
      end-if
+     perform  bc640-Print-External-Xref thru bc649-Exit.
+     perform  bc650-Print-File-Keys thru bc659-Exit.           *> New -FILEKEYS
+     if       WS-GitFile-Name not = spaces           *> New -GITFILE
+              perform zz196-Save-Git-File thru zz196-Exit.
      move     zero to return-code.
+     perform  zz197-Write-Audit-Record thru zz197-Exit.  *> New -AUDIT
+     if       Diff-Output                                         *> New -DIFF
+              perform  zz205-Run-Diff thru zz205-Exit.
+     if       Watch-Mode                                          *> New -WATCH
+              perform  zz202-Watch-And-Rerun thru zz202-Exit.
      goback.
 *>
  ba000-Process-WS Section.
@@ -2068,6 +2904,10 @@
                         SW-Found-External
               perform zz200-Load-Git thru zz200-Exit
               go to ba040-Clear-To-Next-Period.
+*>
+     if       wsFoundWord2 (1:8) = "OCCURS "
+              perform ba054-After-Occurs thru ba054-Exit
+              go to ba040-Clear-To-Next-Period.
 *>
      if       wsFoundWord2 (1:8) = "INDEXED "
               perform ba052-After-Index
@@ -2086,6 +2926,21 @@
               perform zz030-Write-Sort
               go to ba040-Clear-To-Next-Period.
 *>
+*> REPORT SECTION SOURCE/SUM clauses reference A W-S item the same
+*>   way SCREEN's TO/FROM/USING do above - give them the same xref
+*>   treatment so REPORT items are not left shallower than SCREEN's.
+*>
+     if       HoldWSorPD = 6 and
+              (wsFoundWord2 (1:6) = "SOURCE" or "SUM   ")
+              perform zz110-Get-A-Word thru zz110-Exit
+              inspect wsFoundWord2 tallying A for all "("
+              if A not = zero
+                 move wsFoundWord2 to wsFoundNewWord5
+                 unstring wsFoundNewWord5 delimited by "(" into wsFoundWord2
+              end-if
+              perform zz030-Write-Sort
+              go to ba040-Clear-To-Next-Period.
+*>
 *> Now looking for other non res words but not literals or numerics
 *>
      if       wsf1-1 = quote or = "'"
@@ -2138,8 +2993,8 @@
      if       Build-Number = 88
           and Con-Tab-Count not < Con-Tab-Size
               add 10 to    Con-Tab-Size.
-     if       Con-Tab-Size > 5000
-              move 5001 to Con-Tab-Size           *> just in case
+     if       Con-Tab-Size > 100000
+              move 100001 to Con-Tab-Size         *> just in case
               display Msg6
               go to ba050-Bypass-Add-2-Con-Table.
 *>
@@ -2166,6 +3021,11 @@
               move wsFoundWord2 (1:32) to Global-Current-Word.
 *>
       perform zz030-Write-Sort.
+*>
+      if      Build-Number not = 88                                 *> New -MULTISECT
+          and Saved-Variable not = spaces and not = "FILLER"
+          and (HoldWSorPD = 1 or = 2 or = 3 or = 4 or = 6 or = 7)
+              perform zz037-Record-Multi-Section thru zz037-Exit.
 *>
  ba051-After-DataName.
      if       Word-Delimit = "."
@@ -2212,6 +3072,17 @@
               end-if
               perform zz030-Write-Sort
      end-if
+*>
+     if       HoldWSorPD = 6 and
+              (wsFoundWord2 (1:6) = "SOURCE" or "SUM   ")
+              perform zz110-Get-A-Word thru zz110-Exit
+              inspect wsFoundWord2 tallying A for all "("
+              if A not = zero
+                 move wsFoundWord2 to wsFoundNewWord5
+                 unstring wsFoundNewWord5 delimited by "(" into wsFoundWord2
+              end-if
+              perform zz030-Write-Sort
+     end-if
 *>
      perform  ba040-Clear-To-Next-Period thru ba049-Exit.
      go       to ba020-GetAWord.
@@ -2242,6 +3113,37 @@
 *> Should have depending name
 *>
      perform  zz030-Write-Sort.
+*>
+ ba054-After-Occurs.
+*>***********************
+*> OCCURS integer-1 [TO integer-2] TIMES ... - remember the upper
+*>   bound against the table's own name (Saved-Variable, set by
+*>   ba050-Get-User-Word when the level number was read) so
+*>   bb053-numerics can flag A literal subscript later in the
+*>   Procedure Division that runs past it.  Whatever word follows
+*>   is left for the normal ba040 loop to re-fetch and dispatch -
+*>   usually TIMES, which needs no special handling of its own.
+*>***********************
+     move     zero to WS-Occ-Min WS-Occ-Max.
+     perform  zz110-Get-A-Word thru zz110-Exit.
+     if       wsFoundWord2 (1:CWS) numeric
+              move wsFoundWord2 (1:CWS) to WS-Occ-Min.
+     perform  zz110-Get-A-Word thru zz110-Exit.
+     if       wsFoundWord2 (1:3) = "TO "
+              perform zz110-Get-A-Word thru zz110-Exit
+              if      wsFoundWord2 (1:CWS) numeric
+                      move wsFoundWord2 (1:CWS) to WS-Occ-Max
+              end-if
+     else
+              move WS-Occ-Min to WS-Occ-Max.
+     if       WS-Occ-Max > zero
+          and Saved-Variable not = spaces
+          and WS-Occdep-Count < 300
+              add  1 to WS-Occdep-Count
+              move Saved-Variable to WS-Occdep-Name (WS-Occdep-Count)
+              move WS-Occ-Max     to WS-Occdep-Max  (WS-Occdep-Count).
+ ba054-Exit.
+     exit.
 *>
  ba000-Exit.
      exit.
@@ -2271,6 +3173,31 @@
               go to bb020-GetAWord.
 *>
  bb030-Chk1.
+     if       wsFoundWord2 (1:5) = "EXEC "
+              perform bb056-Skip-Exec-Span thru bb056-Exit
+              go to bb020-GetAWord.
+*>
+     if       Standards-Output                                   *> New -STANDARDS
+        and   (wsFoundWord2 (1:6)  = "ALTER "
+         or    wsFoundWord2 (1:6)  = "ENTER "
+         or    wsFoundWord2 (1:8)  = "EXAMINE "
+         or    wsFoundWord2 (1:10) = "TRANSFORM ")
+              move     spaces to Standards-Record
+              move     wsFoundWord2 (1:Word-Length) to sd-Verb
+              move     Gen-RefNo1 to sd-RefNo
+              move     HoldID-Module to sd-Prog
+              write    Standards-Record.
+*>
+     if       Parasize-Output                                    *> New -PARASIZE
+        and   WS-Para-Name not = spaces
+        and   (wsFoundWord2 (1:3) = "IF "
+         or    wsFoundWord2 (1:9) = "EVALUATE "
+         or    wsFoundWord2 (1:5) = "WHEN "
+         or    wsFoundWord2 (1:8) = "PERFORM "
+         or    wsFoundWord2 (1:4) = "AND "
+         or    wsFoundWord2 (1:3) = "OR ")
+              add 1 to WS-Para-Complexity.
+*>
      if       wsFoundWord2 (1:1) alphabetic
               perform zz130-Extra-Reserved-Word-Check thru zz130-Exit
      else
@@ -2278,6 +3205,7 @@
 *>
      if       A > zero
          and  wsFoundWord2 (1:5) = "CALL "
+              move "N" to WS-Call-Is-Dynamic
               perform until exit
                        perform  zz110-Get-A-Word thru zz110-Exit
                        if       wsFoundWord2 (1:1) = quote or = "'"
@@ -2288,6 +3216,7 @@
                         if      FUNCTION UPPER-CASE (wsFoundWord2) = "STATIC" or "STDCALL"
                                 exit perform cycle   *> get next word
                         else
+                                move "Y" to WS-Call-Is-Dynamic   *> CALL by identifier not literal
                                 move wsFoundWord2 to wsFoundNewWord6
                                 exit perform
                         end-if
@@ -2301,7 +3230,11 @@
               move Gen-RefNo1 to SkaRefNo
               move 1 to USect (SkaWSorPD)                 *> Track for analysis - Needed?
               move HoldID-Module to SkaProgramName
-              perform zz135-System-Check thru zz135-Exit  *> sets PD2 1 or 2
+              if       Dynamic-Call                                *> skip the literal-name lookup
+                       move 3 to SkaWSorPD2                         *>   for A dynamic (identifier) CALL target
+              else
+                       perform zz135-System-Check thru zz135-Exit   *> sets PD2 1 or 2
+              end-if
               if we-are-testing
                  display "After 'CALL' got " SkaDataName
                             " with PD2 = " SkaWSorPD2
@@ -2321,6 +3254,9 @@
         and   wsFoundWord2 (2:1) numeric
               go to bb020-GetAWord.
      if       wsf1-1 = quote or = "'"
+              if    Piiscan-Output                                  *> New -PIISCAN
+                    perform zz131-Check-PII-Literal thru zz131-Exit
+              end-if
               go to bb020-GetAWord.
      if       (wsf1-1 = "X" or = "H")
         and   (wsFoundWord2 (2:1) = quote or = "'")
@@ -2369,6 +3305,12 @@
               end-if
               go to bb030-Chk1
      end-if
+     if       (Parasize-Output or Changes-Output)                  *> New -PARASIZE/-SINCE
+        and   (HoldWSorPD2 = zero or = 1)
+              perform bb057-Track-Para-Size thru bb057-Exit.
+     if       Metrics-Output                                       *> New -METRICS
+        and   (HoldWSorPD2 = zero or = 1)
+              add  1 to WS-Metrics-Paragraphs.
      perform  zz030-Write-Sort.
      go       to bb020-GetAWord.
 *>
@@ -2409,6 +3351,7 @@
 *>
  bb053-numerics.                        *> not interested in
      if       wsFoundWord2 (s:z2) numeric
+              perform  bb055-Check-Occurs-Bound thru bb055-Exit
               go to bb020-GetAWord.
      if       s < z
               subtract 1 from z2 giving z3
@@ -2559,7 +3502,109 @@
               perform zz030-Write-Sort.
      go       to bb020-GetAWord.
 *>
- bb000-Exit.  exit.
+ bb055-Check-Occurs-Bound.
+*>***********************
+*> wsFoundWord2 (s:z2) here is A purely numeric literal subscript and
+*>   SkaDataName (still holding the table name just written to the
+*>   sort file ahead of this "(" word) is looked up against the
+*>   OCCURS ceilings ba054-After-Occurs captured scanning the Data
+*>   Division.  A literal past the ceiling usually means A typo or A
+*>   table that grew without its subscripts being revisited.
+*>***********************
+     if       z2 > 8
+              go to bb055-Exit.
+     move     zero to WS-Occ-Sub.
+     move     wsFoundWord2 (s:z2) to WS-Occ-Sub.
+     perform  varying WS-Occ-Idx from 1 by 1
+              until WS-Occ-Idx > WS-Occdep-Count
+              if     WS-Occdep-Name (WS-Occ-Idx) = SkaDataName
+                and  WS-Occ-Sub > WS-Occdep-Max (WS-Occ-Idx)
+                     move   spaces to SourceOutput
+                     string "*>>>Caution: Subscript " delimited by size
+                            wsFoundWord2 (s:z2)        delimited by size
+                            " on "                     delimited by size
+                            SkaDataName                delimited by space
+                            " exceeds its OCCURS bound of "
+                                                        delimited by size
+                            WS-Occdep-Max (WS-Occ-Idx)  delimited by size
+                                                        into SourceOutput
+                     write  Source-List after 1
+              end-if
+     end-perform.
+ bb055-Exit.
+     exit.
+*>
+ bb056-Skip-Exec-Span.
+*>***********************
+*> EXEC SQL / EXEC CICS / EXEC DLI ... END-EXEC introduces A span of
+*>   foreign (non-COBOL) syntax the tokenizer has no business trying
+*>   to xref - skip every word up to and including END-EXEC without
+*>   writing any of it to the sort file.
+*>***********************
+     if       End-Prog
+       or     Source-Eof
+              go to bb000-Exit.
+     perform  zz110-Get-A-Word thru zz110-Exit.
+     if       End-Prog
+       or     Source-Eof
+              go to bb000-Exit.
+     if       wsFoundWord2 (1:9) = "END-EXEC"
+              go to bb056-Exit.
+     go       to bb056-Skip-Exec-Span.
+ bb056-Exit.
+     exit.
+*>
+ bb057-Track-Para-Size.                                         *> New -PARASIZE
+*>**************************
+*> Called whenever A new paragraph or section name is defined -
+*>   also kept current for -SINCE's benefit even when -PARASIZE is
+*>   not in use, since WS-Para-Name is the only record of which
+*>   paragraph is currently open.  Closes off the previously open one
+*>   (if any) by writing its size (in source lines) and accumulated
+*>   complexity count to Parasize-Listing, then opens the one just
+*>   found - the write only happens under -PARASIZE, since that file
+*>   is only opened under that switch.
+*>**************************
+     if       WS-Para-Name not = spaces
+      and     Parasize-Output
+              move     spaces to Parasize-Record
+              move     WS-Para-Type  to pz-Type
+              move     WS-Para-Name  to pz-Name
+              move     WS-Para-Start-RefNo to pz-StartRefNo
+              compute  pz-Size = Gen-RefNo1 - WS-Para-Start-RefNo
+              move     WS-Para-Complexity to pz-Complexity
+              write    Parasize-Record
+     end-if.
+     move     spaces to WS-Para-Name.
+     move     wsFoundWord2 (1:CWS) to WS-Para-Name.
+     if       HoldWSorPD2 = 1
+              move "S" to WS-Para-Type
+     else
+              move "P" to WS-Para-Type
+     end-if.
+     move     Gen-RefNo1 to WS-Para-Start-RefNo.
+     move     zero to WS-Para-Complexity.
+ bb057-Exit.
+     exit.
+*>
+ bb057-Flush-Last-Para.                                          *> New -PARASIZE
+     if       WS-Para-Name not = spaces
+              move     spaces to Parasize-Record
+              move     WS-Para-Type  to pz-Type
+              move     WS-Para-Name  to pz-Name
+              move     WS-Para-Start-RefNo to pz-StartRefNo
+              compute  pz-Size = Gen-RefNo1 - WS-Para-Start-RefNo
+              move     WS-Para-Complexity to pz-Complexity
+              write    Parasize-Record
+              move     spaces to WS-Para-Name
+     end-if.
+ bb057-Flush-Exit.
+     exit.
+*>
+ bb000-Exit.
+     if       Parasize-Output                                      *> New -PARASIZE
+              perform bb057-Flush-Last-Para thru bb057-Flush-Exit.
+     exit.
 *>
  bc000-Last-Act Section.
 *>*********************
@@ -2638,18 +3683,48 @@
       and     saveSkaDataName not =  SkaDataName
               perform bc090-Set-Xr.
      move     SkaDataName to saveSkaDataName.
+     if       Compare-Resvd-Table-Size > zero                *> New -COMPAREDIALECT
+              perform bc045-Check-Compare-Dialect thru bc045-Exit.
+*>
+ bc045-Check-Compare-Dialect.                                 *> New -COMPAREDIALECT
+*>********************************
+*> Compare-Resvd-Table is sorted ascending by CR-Word; called once
+*>   per distinct name reaching this point, so every data/paragraph
+*>   name in the source gets checked, once, against the other
+*>   dialect's reserved words.
+*>********************************
+     move     FUNCTION UPPER-CASE (SkaDataName) to CR-Search-Word.
+     search   all Compare-Resvd-Names
+              when CR-Word (CR-Idx) = CR-Search-Word
+                   move    spaces to SourceOutput
+                   string  "*>>>Caution: " delimited by size
+                           SkaDataName     delimited by space
+                           " is a reserved word in the -COMPAREDIALECT list"
+                                           delimited by size
+                                           into SourceOutput
+                   move    zero to Gen-RefNo1
+                   write   Source-List after 1
+     end-search.
+ bc045-Exit.
+     exit.
 *>
  bc050-Check-Q.
      if       XrDataName not = spaces
          and  Q = zero
               move 1 to q.
      if       Q > zero
+      and     (WS-Restart-Refno = zero              *> New -RESTART
+           or  XrDefn not < WS-Restart-Refno)
               write PrintLine after 1
               add   1 to Line-Count
               if  Line-Count > Compiler-Line-Cnt
                   perform  zz150-WriteHdb thru zz150-Exit
                   perform  zz150-WriteHdb8 thru zz150-Exit
               end-if
+              move zero to q
+              move spaces to PrintLine
+     else
+      if      Q > zero
               move zero to q
               move spaces to PrintLine.
 *>
@@ -2661,6 +3736,9 @@
               write    PrintLine-OverFlow after 1
               move     spaces to PrintLine
      else
+      if      Reports-In-Lower
+              move     FUNCTION LOWER-CASE (SkaDataName) to XrDataName
+      else
               move     SkaDataName to XrDataName.
      move     SkaRefNo to XrDefn.
      move     zero to WS-Xr-Count.
@@ -2671,7 +3749,8 @@
 *>
  bc070-ConnectD.
      if       Q > 11       *> was 7  ditto for all the others in reporting  25/3/22
-              perform bc050-Check-Q.
+              perform bc050-Check-Q
+              move "(cont'd)" to XrDataName.
      add      1 to q.
      add      1 to WS-Xr-Count.
      move     SkaRefNo to XrReference (q)
@@ -2775,6 +3854,8 @@
          and  Q = zero
               move 1 to q.
      if       Q > zero
+      and     (WS-Restart-Refno = zero              *> New -RESTART
+           or  XrDefn not < WS-Restart-Refno)
               write PrintLine after 1
               add   1 to Line-Count
               if  Line-Count > Compiler-Line-Cnt
@@ -2786,6 +3867,11 @@
                            perform  zz150-WriteHdb2 thru zz150-Exit
                   end-if
               end-if
+              move zero to q
+              move 1 to q2
+              move spaces to PrintLine
+     else
+      if      Q > zero
               move zero to q
               move 1 to q2
               move spaces to PrintLine.
@@ -2805,15 +3891,48 @@
               move     LSect (10) to XrType
      else
               move     LSect (SkaWSorPD) to XrType.
+     if       Html-Output                                          *> New -HTML
+              move    spaces to Html-Record
+              string  "<p id=" quote "D_" FUNCTION TRIM (SkaDataName)
+                      quote "><b>" delimited by size
+                      FUNCTION TRIM (SkaDataName) delimited by size
+                      "</b> defined at "        delimited by size
+                      "<a href=" quote "#L" SkaRefNo quote ">line "
+                      SkaRefNo "</a></p>" delimited by size
+                      into Html-Record
+              write   Html-Record.
+     if       Xml-Output                                           *> New -XML
+              move    spaces to Xml-Record
+              string  "  <define name=" quote
+                      FUNCTION TRIM (SkaDataName) delimited by size
+                      quote " line=" quote SkaRefNo quote "/>"
+                                                    delimited by size
+                                                    into Xml-Record
+              write   Xml-Record.
      go       to bc170-Exit.
 *>
  bc160-ConnectD2.
      if       Q > 11
-              perform bc140-Check-Q.
+              perform bc140-Check-Q
+              move "(cont'd)" to XrDataName.
      add      1 to q.
      add      1 to WS-Xr-Count.                     *>  25/3/22
      move     SkaRefNo to XrReference (q)
                           SaveSkaRefNo.
+     if       Html-Output                                          *> New -HTML
+              move    spaces to Html-Record
+              string  "<a href=" quote "#L" SkaRefNo quote ">line "
+                      SkaRefNo "</a> " delimited by size
+                      into Html-Record
+              write   Html-Record.
+     if       Xml-Output                                           *> New -XML
+              move    spaces to Xml-Record
+              string  "  <reference name=" quote
+                      FUNCTION TRIM (SkaDataName) delimited by size
+                      quote " line=" quote SkaRefNo quote "/>"
+                                                    delimited by size
+                                                    into Xml-Record
+              write   Xml-Record.
 *>
  bc170-Exit.
      exit.
@@ -2858,6 +3977,7 @@
 *>
      if       Con-Tab-Count > 1
               sort  Con-Tab-Blocks ascending Conditions
+              perform  bc196-Check-Duplicate-Conditions thru bc197-Exit
               move     "[S]" to hdr11b-sorted
               move     spaces to hdr11a-sorted
               perform  zz150-WriteHdb thru zz150-Exit
@@ -2865,8 +3985,94 @@
               move     zero to a
               perform  bc192-Print-Conditions.
      move     spaces to PrintLine2.
+*>
+ bc196-Check-Duplicate-Conditions.                               *> New -DUPCOND
+*>**********************************
+*> Con-Tab-Blocks is now sorted ascending by Conditions, so any
+*>   condition-name text declared against more than one Variables
+*>   (parent data item) shows up as adjacent rows that disagree.
+*>**********************************
+     move     zero to WS-Dupcond-Count.
+     if       Con-Tab-Count > 1
+              perform  varying A from 1 by 1 until A not < Con-Tab-Count
+                       if    Conditions (A) = Conditions (A + 1)
+                        and  Variables  (A) not = Variables (A + 1)
+                        and  WS-Dupcond-Count < 200
+                             add  1 to WS-Dupcond-Count
+                             move Conditions (A)     to WS-Dupcond-Name (WS-Dupcond-Count)
+                             move Variables  (A)     to WS-Dupcond-Var1 (WS-Dupcond-Count)
+                             move Variables  (A + 1) to WS-Dupcond-Var2 (WS-Dupcond-Count)
+                       end-if
+              end-perform
+     end-if.
+     if       WS-Dupcond-Count > zero
+              move     1 to A
+              perform  bc197-Print-Dupcond WS-Dupcond-Count times
+     end-if.
+ bc196-Exit.
+     exit.
+*>
+ bc197-Print-Dupcond.
+     move     spaces to SourceOutput.
+     string   "*>>>Caution: Condition " delimited by size
+              WS-Dupcond-Name (A)       delimited by space
+              " used against both "     delimited by size
+              WS-Dupcond-Var1 (A)       delimited by space
+              " and "                   delimited by size
+              WS-Dupcond-Var2 (A)       delimited by space
+                                        into SourceOutput.
+     move     zero to Gen-RefNo1.
+     write    Source-List after 1.
+     add      1 to A.
+ bc197-Exit.
+     exit.
+*>
+ bc045a-Check-Multi-Section.                                     *> New -MULTISECT
+*>**********************************
+*> Multi-Sect-Table holds one row per WS/LS/Linkage/File/Report/
+*>   Screen data item as actually declared, written by
+*>   zz037-Record-Multi-Section.  Sorted ascending by MS-Name, A name
+*>   declared in more than one distinct section shows up as adjacent
+*>   rows that disagree on MS-Section (eg the same name both copied
+*>   into WORKING-STORAGE and redeclared in LINKAGE).
+*>**********************************
+     move     zero to WS-Multisect-Count.
+     sort     MS-Blocks ascending MS-Name.
+     perform  varying A from 1 by 1 until A not < MS-Table-Count
+              if    MS-Name (A) = MS-Name (A + 1)
+               and  MS-Section (A) not = MS-Section (A + 1)
+               and  WS-Multisect-Count < 200
+                    add  1 to WS-Multisect-Count
+                    move MS-Name    (A)     to WS-Multisect-Name  (WS-Multisect-Count)
+                    move MS-Section (A)     to WS-Multisect-Sect1 (WS-Multisect-Count)
+                    move MS-Section (A + 1) to WS-Multisect-Sect2 (WS-Multisect-Count)
+              end-if
+     end-perform.
+     if       WS-Multisect-Count > zero
+              move     1 to A
+              perform  bc045b-Print-Multisect WS-Multisect-Count times
+     end-if.
+ bc045a-Exit.
+     exit.
+*>
+ bc045b-Print-Multisect.
+     move     spaces to SourceOutput.
+     string   "*>>>Caution: " delimited by size
+              WS-Multisect-Name (A)                       delimited by space
+              " declared in both "                        delimited by size
+              Sht-Section-Name (WS-Multisect-Sect1 (A))   delimited by space
+              " and "                                      delimited by size
+              Sht-Section-Name (WS-Multisect-Sect2 (A))   delimited by space
+                                                           into SourceOutput.
+     move     zero to Gen-RefNo1.
+     write    Source-List after 1.
+     add      1 to A.
+ bc045b-Exit.
+     exit.
 *>
  bc195-Done.
+     if       MS-Table-Count > 1                                   *> New -MULTISECT
+              perform  bc045a-Check-Multi-Section thru bc045b-Exit.
      perform  bc300-Last-Pass4 thru bc399-Exit.
      perform  bc700-Do-Calls thru bc799-Exit.
 *>
@@ -2964,15 +4170,19 @@
 *>
 *> process sections
 *>
-     if       SkaWSorPD2 not = 1
-              move LSect (SkaWSorPD) to XrType
+     if       SkaWSorPD2 = 1
+              move "S" to XrType
      else
-              move "S" to XrType.
+      if      SkaWSorPD2 = 3
+              move "D" to XrType
+      else
+              move LSect (SkaWSorPD) to XrType.
      go       to bc270-Exit.
 *>
  bc260-ConnectD3.
      if       Q > 11
-              perform bc280-Check-Q.
+              perform bc280-Check-Q
+              move "(cont'd)" to XrDataName.
      add      1 to q.
      add      1 to WS-Xr-Count.                     *>  25/3/22
      move     SkaRefNo to XrReference (q)
@@ -3081,7 +4291,8 @@
 *>
  bc350-ConnectD4.
      if       Q > 11
-              perform bc335-Check-Q.
+              perform bc335-Check-Q
+              move "(cont'd)" to XrDataName.
      add      1 to q.
      add      1 to WS-Xr-Count.                     *>  25/3/22
      move     SkaRefNo to XrReference (q)
@@ -3170,6 +4381,10 @@
               if  Line-Count > Compiler-Line-Cnt
                   perform  zz150-WriteHdb thru zz150-Exit
                   perform  zz150-WriteHdb4 thru zz150-Exit
+              end-if
+              if       Unused-Output                               *> New -UNUSED
+                       move saveSkaDataName to Unused-Record
+                       write Unused-Record
               end-if.
 *>
  bc450-Exit.
@@ -3238,14 +4453,21 @@
      if       SkaWSorPD = zero          *> CDF is set to zero for sorting
               move 10 to SkaWSorPD.
 
-     if       SkaWSorPD2 not = 1
-              move LSect (SkaWSorPD) to XrType
+     if       SkaWSorPD2 = 1
+              move "S" to XrType
      else
-              move "S" to XrType.
+      if      SkaWSorPD2 = 3
+              move "D" to XrType
+      else
+              move LSect (SkaWSorPD) to XrType.
      move     1 to q.
      go       to bc550-Exit.
 *>
  bc540-Check-4Old.
+*> -UNUSED's scope is WORKING-STORAGE/LINKAGE data items only (see         *> New -UNUSED
+*>   bc440-Check-4Old) - unreferenced procedure paragraph names found
+*>   here are left to the normal cross-reference listing, not written
+*>   to Unused-Record.
      if       Q = 1
           and saveSkaWSorPD = 8
               move 1 to S-Pointer
@@ -3374,6 +4596,160 @@
 *>
  bc629-Exit.
      exit.
+*>
+ bc640-Print-External-Xref.
+*>********************************
+*> End-of-job consolidated list of every program referencing each
+*>   shared EXTERNAL item.  bc600-Print-Globals above only ever
+*>   shows the one program that happened to declare it first, so
+*>   this runs once the whole source file (every nested program)
+*>   has been scanned, using Git-Ext-Listed to keep each item to
+*>   one group even though Git-Table holds one row per declaring
+*>   program.
+*>********************************
+     if       Git-Table-Count = zero
+              go to bc649-Exit.
+     move     zero to WS-Ext-Xref-Found.
+     perform  varying A from 1 by 1 until A > Git-Table-Count
+              if    Git-External (A) not = "Y"
+                 or Git-Ext-Listed (A) = "Y"
+                 or Git-Word (A) (1:8) = spaces or = high-values
+                    exit perform cycle
+              end-if
+              if    WS-Ext-Xref-Found = zero
+                    perform zz150-WriteHdb   thru zz150-Exit
+                    perform zz150-WriteHdb2c thru zz150-Exit
+                    move 1 to WS-Ext-Xref-Found
+              end-if
+              move  spaces to PrintLine
+              if    Reports-In-Lower
+                    move  FUNCTION LOWER-CASE (Git-Word (A)) to XrDataName
+              else
+                    move  Git-Word (A) to XrDataName
+              end-if
+              move  "E" to XrCond
+              move  Git-Prog-Name (A) to PL-Prog-Name
+              move  "Y" to Git-Ext-Listed (A)
+              add   1 to Line-Count
+              write PrintLine after 1
+              perform  varying A1 from 1 by 1 until A1 > Git-Table-Count
+                       if    A1 not = A
+                        and  Git-External (A1) = "Y"
+                        and  Git-Word (A1) = Git-Word (A)
+                        and  Git-Ext-Listed (A1) not = "Y"
+                             move  spaces to PrintLine
+                             move  "(cont'd)" to XrDataName
+                             move  Git-Prog-Name (A1) to PL-Prog-Name
+                             move  "Y" to Git-Ext-Listed (A1)
+                             add   1 to Line-Count
+                             write PrintLine after 1
+                             if    Line-Count > Compiler-Line-Cnt
+                                   perform  zz150-WriteHdb   thru zz150-Exit
+                                   perform  zz150-WriteHdb2c thru zz150-Exit
+                             end-if
+                       end-if
+              end-perform
+              if    Line-Count > Compiler-Line-Cnt
+                    perform  zz150-WriteHdb   thru zz150-Exit
+                    perform  zz150-WriteHdb2c thru zz150-Exit
+              end-if
+     end-perform.
+ bc649-Exit.
+     exit.
+*>
+ bc650-Print-File-Keys.                                       *> New -FILEKEYS
+*>********************************
+*> End-of-job FILE KEYS cross-reference - one line per RECORD KEY/
+*>   ALTERNATE RECORD KEY/RELATIVE KEY clause found while scanning
+*>   every nested program's FILE-CONTROL SELECTs, sorted by file name
+*>   so every file's keys group together.
+*>********************************
+     if       FK-Table-Count = zero
+              go to bc659-Exit.
+     sort     FK-Blocks ascending FK-File-Name.
+     perform  zz150-WriteHdb     thru zz150-Exit.
+     perform  zz150-WriteHdb2d   thru zz150-Exit.
+     perform  varying A from 1 by 1 until A > FK-Table-Count
+              move  spaces to PrintLine
+              if    Reports-In-Lower
+                    move  FUNCTION LOWER-CASE (FK-File-Name (A)) to XrDataName
+              else
+                    move  FK-File-Name (A) to XrDataName
+              end-if
+              move  "K" to XrCond
+              move  spaces to PL-Prog-Name
+              string FK-Key-Type (A) delimited by space
+                     " KEY: "        delimited by size
+                     FK-Key-Field (A) delimited by space
+                                      into PL-Prog-Name
+              add   1 to Line-Count
+              write PrintLine after 1
+              if    Line-Count > Compiler-Line-Cnt
+                    perform  zz150-WriteHdb     thru zz150-Exit
+                    perform  zz150-WriteHdb2d   thru zz150-Exit
+              end-if
+     end-perform.
+ bc659-Exit.
+     exit.
+*>
+ bc660-Interactive-Lookup.                                        *> New -LOOKUP
+*>********************************
+*> End-of-job interactive data/paragraph name lookup.  bc663 builds
+*>   Lookup-Index-File, keyed on XrDataName (duplicates allowed, since
+*>   A name can be defined/referenced more than once) from the
+*>   already-sorted Supplemental-Part2-In work file, and every name
+*>   the user then enters is A direct START/READ NEXT against that
+*>   key instead of A re-scan of the work file.     Blank or QUIT ends
+*>   the loop.                                      *> New -LOOKUPINDEX
+*>********************************
+     perform  bc663-Build-Lookup-Index thru bc663-Exit.
+     open     input Lookup-Index-File.
+     display  " ".
+     display  "Interactive lookup - enter A data/paragraph name, or QUIT to end".
+ bc661-Get-Name.
+     move     spaces to WS-Lookup-Name.
+     display  "Lookup: " with no advancing.
+     accept   WS-Lookup-Name from console.
+     move     FUNCTION UPPER-CASE (WS-Lookup-Name) to WS-Lookup-Name.
+     if       WS-Lookup-Name = spaces or = "QUIT"
+              close Lookup-Index-File
+              go to bc669-Exit.
+     move     zero to WS-Lookup-Found.
+     move     WS-Lookup-Name to LX-Key.
+     start     Lookup-Index-File key is equal to LX-Key
+              invalid key
+                   display "  Not found"
+                   go to bc661-Get-Name.
+ bc662-Scan.
+     read     Lookup-Index-File next record at end
+              go to bc661-Get-Name.
+     if       LX-Key not = WS-Lookup-Name
+              go to bc661-Get-Name.
+     add      1 to WS-Lookup-Found.
+     display  "  " LX-Key " (" LX-Type ") in "
+               FUNCTION TRIM (LX-Program) " at line " LX-RefNo.
+     go       to bc662-Scan.
+ bc663-Build-Lookup-Index.                                       *> New -LOOKUPINDEX
+     open     output Lookup-Index-File.
+     open     input  Supplemental-Part2-In.
+ bc664-Load-Index.
+     read     Supplemental-Part2-In at end
+              close Supplemental-Part2-In Lookup-Index-File
+              go to bc663-Exit.
+     if       SkaDataName = spaces
+              go to bc664-Load-Index.
+     move     FUNCTION UPPER-CASE (SkaDataName) to LX-Key.
+     move     SkaProgramName to LX-Program.
+     if       SkaWSorPD = zero
+              move 10 to SkaWSorPD.
+     move     LSect (SkaWSorPD) to LX-Type.
+     move     SkaRefNo to LX-RefNo.
+     write    Lookup-Index-Record.
+     go       to bc664-Load-Index.
+ bc663-Exit.
+     exit.
+ bc669-Exit.
+     exit.
 *>
  bc700-Do-Calls.
 *>**************
@@ -3456,10 +4832,18 @@
               move "SYSTEM" to PL4-Type.
      if       SkaWSorPD2 = 2
               move "USER  " to PL4-Type.
+     if       SkaWSorPD2 = 3
+              move "DYNAMIC" to PL4-Type.
+     if       Callgraph-Output                                     *> New -CALLGRAPH
+              move    spaces to Callgraph-Record
+              move    PL4-Type to Cg-Call-Type
+              move    PL4-Name to Cg-Call-Name
+              write   Callgraph-Record.
 *>
  bc750-ConnectD4.
      if       Q > 11
-              perform bc735-Check-Q.
+              perform bc735-Check-Q
+              move "(cont'd)" to PL4-Name.
      add      1 to q.
      add      1 to WS-Xr-Count.                     *>  25/3/22
      move     SkaRefNo to PL4-Reference (q)
@@ -3483,10 +4867,31 @@
               move  spaces to Source-List
               move  SourceRecIn to SourceOutput
               move  Gen-RefNo1 to sl-Gen-RefNo1
+              if    SourceRecIn (256:1) = "C"                  *> COPY-sourced line
+                    move "C" to sl-Copy-Flag
+              end-if
               add   1 to Line-Count
               write Source-List after 1
               if       Line-Count > Compiler-Line-Cnt
                        perform zz150-WriteHdb.
+*>
+     if       Html-Output                                          *> New -HTML
+              move    spaces to Html-Record
+              string  "<a id=" quote "L" Gen-RefNo1 quote "></a>"
+                      delimited by size
+                      SourceRecIn delimited by size into Html-Record
+              write   Html-Record.
+*>
+     if       Freeout-Output                                       *> New -FREEOUT
+              move    spaces to Freeout-Record
+              if      (SW-Fixed or SW-Variable)
+               and    (SourceInWS (7:1) = "*" or = "/")
+                      string  "*> " SourceInWS (8:65) delimited by size
+                                     into Freeout-Record
+              else
+                      move    SourceInWS to Freeout-Record
+              end-if
+              write   Freeout-Record.
 *>
  zz030-Write-Sort.
      move     HoldWSorPD to SkaWSorPD.
@@ -3519,10 +4924,163 @@
               end-if
      end-if.
 *>
- zz100-Get-A-Source-Record.
-*>*************************
-*> reads A source record, ignoring comments cleans out excessive
-*>   spaces, ';', ',' etc
+ zz035-Check-Key-Phrase.                                        *> New -FILEKEYS
+*>***********************
+*> AA047-Getword3 calls this for every reserved word it meets inside
+*>   A SELECT clause.  wsFoundWord2 is kept as A 2-word shift register
+*>   (WS-FK-Prev1/2) so "ALTERNATE RECORD KEY", "RECORD KEY" and
+*>   "RELATIVE KEY" can all be spotted the moment KEY itself is seen;
+*>   the data-name that follows is picked up back in AA047-Getword3,
+*>   by zz036-Record-File-Key, the same way any other SELECT identifier
+*>   already is.
+*>***********************
+     if       FUNCTION UPPER-CASE (wsFoundWord2 (1:CWS)) = "KEY"
+              if     WS-FK-Prev1 = "RECORD" and WS-FK-Prev2 = "ALTERNATE"
+                     move "ALTERNATE" to WS-FK-Pending-Type
+              else
+               if    WS-FK-Prev1 = "RECORD"
+                     move "RECORD"    to WS-FK-Pending-Type
+               else
+                if   WS-FK-Prev1 = "RELATIVE"
+                     move "RELATIVE"  to WS-FK-Pending-Type
+                end-if
+               end-if
+              end-if
+     end-if.
+     move     WS-FK-Prev1 to WS-FK-Prev2.
+     move     FUNCTION UPPER-CASE (wsFoundWord2 (1:12)) to WS-FK-Prev1.
+ zz035-Exit.
+     exit.
+*>
+ zz036-Record-File-Key.                                         *> New -FILEKEYS
+*>***********************
+*> wsFoundWord2 here is the key field name AA047-Getword3 just wrote
+*>   to the sort file as an ordinary SELECT-clause identifier; pair it
+*>   with the pending key-type and the filename this SELECT started
+*>   with, for the FILE KEYS cross-reference report.
+*>***********************
+     if       FK-Table-Count < 500
+              if    FK-Table-Size not < FK-Table-Count
+                    add 10 to FK-Table-Size
+              end-if
+              add 1 to FK-Table-Count
+              move WS-FileKeys-CurFile    to FK-File-Name (FK-Table-Count)
+              move WS-FK-Pending-Type     to FK-Key-Type  (FK-Table-Count)
+              move wsFoundWord2 (1:32)    to FK-Key-Field (FK-Table-Count)
+     end-if.
+     move     spaces to WS-FK-Pending-Type.
+ zz036-Exit.
+     exit.
+*>
+ zz037-Record-Multi-Section.                                    *> New -MULTISECT
+*>***********************
+*> Saved-Variable is the data name just declared; HoldWSorPD is the
+*>   section it was declared in.  Appended here unconditionally - the
+*>   EOJ sort/adjacent-row check (bc045a) is what spots A name
+*>   declared against more than one distinct section.
+*>***********************
+     if       MS-Table-Count < 100000
+              if    MS-Table-Size not < MS-Table-Count
+                    add 10 to MS-Table-Size
+              end-if
+              add 1 to MS-Table-Count
+              move Saved-Variable to MS-Name    (MS-Table-Count)
+              move HoldWSorPD     to MS-Section (MS-Table-Count)
+     end-if.
+ zz037-Exit.
+     exit.
+*>
+ zz105-Check-Since-Date.                                        *> New -SINCE
+*>***********************
+*> Looks for A trailing "D/M/YY" or "DD/MM/YY" style change-date
+*>   comment (this shop's own convention, seen throughout this very
+*>   source - the day and month are NOT zero-padded, so the slash
+*>   positions are found by scanning backward rather than assumed)
+*>   at the end of the record just read, and if it is on or after
+*>   -SINCE=ccyymmdd, copies the line out to Changes-Listing.
+*>   Other date styles simply aren't recognised, they don't crash.
+*>
+     move     FUNCTION TRIM (SourceRecIn) to WS-Chg-Line.
+     compute  WS-Chg-Len = FUNCTION STORED-CHAR-LENGTH (WS-Chg-Line).
+     if       WS-Chg-Len < 6
+              go to zz105-Exit.
+     compute  WS-Chg-Slash1 = WS-Chg-Len - 2.
+     if       WS-Chg-Line (WS-Chg-Slash1:1) not = "/"
+       or     WS-Chg-Line (WS-Chg-Len - 1:2) not numeric
+              go to zz105-Exit.
+     move     zero to WS-Chg-Slash2.
+     compute  WS-Chg-P = WS-Chg-Slash1 - 1.
+     perform  varying WS-Chg-P from WS-Chg-P by -1
+              until    WS-Chg-P < 1
+                    or WS-Chg-Line (WS-Chg-P:1) = "/"
+              continue
+     end-perform.
+     if       WS-Chg-P < 1
+              go to zz105-Exit.
+     move     WS-Chg-P to WS-Chg-Slash2.
+     compute  WS-Chg-MLen = WS-Chg-Slash1 - WS-Chg-Slash2 - 1.
+     if       WS-Chg-MLen < 1 or WS-Chg-MLen > 2
+              go to zz105-Exit.
+     if       WS-Chg-Line (WS-Chg-Slash2 + 1:WS-Chg-MLen) not numeric
+              go to zz105-Exit.
+     if       WS-Chg-Slash2 < 2
+              go to zz105-Exit.
+     move     1 to WS-Chg-DLen.
+     compute  WS-Chg-DStart = WS-Chg-Slash2 - 1.
+     if       WS-Chg-Line (WS-Chg-DStart:1) not numeric
+              go to zz105-Exit.
+     if       WS-Chg-DStart > 1
+       and    WS-Chg-Line (WS-Chg-DStart - 1:1) numeric
+              move     2 to WS-Chg-DLen
+              subtract 1 from WS-Chg-DStart.
+     move     WS-Chg-Line (WS-Chg-DStart:WS-Chg-DLen) to WS-Chg-D.
+     move     WS-Chg-Line (WS-Chg-Slash2 + 1:WS-Chg-MLen) to WS-Chg-M.
+     move     WS-Chg-Line (WS-Chg-Len - 1:2) to WS-Chg-Y.
+     if       WS-Chg-D > 31 or WS-Chg-M > 12
+              go to zz105-Exit.
+     compute  WS-Chg-CCYYMMDD = 20000000
+                              + (WS-Chg-Y * 10000)
+                              + (WS-Chg-M * 100)
+                              + WS-Chg-D.
+     if       WS-Chg-CCYYMMDD not < WS-Since-Date
+              move     spaces to Changes-Record
+              move     Gen-RefNo1 to Chg-RefNo
+              if       WS-Para-Name not = spaces
+                       move WS-Para-Name to Chg-Para
+              else
+                       move "(none yet)" to Chg-Para
+              end-if
+              move     WS-Chg-Line to Chg-Text
+              write    Changes-Record.
+*>
+ zz105-Exit.
+     exit.
+*>
+ zz106-Auto-Detect-Variable.
+*>*******************************************************
+*> Auto-detect VARIABLE format on A per-line basis when the format
+*>  has not been forced by -FREE/-VARIABLE or an in-source directive.
+*>  Genuine FIXED format cannot carry real code past column 72, so
+*>  finding it is taken as proof this one line is really VARIABLE -
+*>  sets Auto-Variable-Line for this line's own column-shift only,
+*>  SW-8 itself is left alone so A later, genuinely FIXED line is
+*>  still handled as FIXED rather than latching VARIABLE for the
+*>  rest of the source.                                     *> New -VARIABLE
+*>*******************************************************
+     if       SourceRecIn (7:1) = "*" or = "/"
+              go to zz106-Exit.
+     if       FUNCTION STORED-CHAR-LENGTH (FUNCTION TRIM (SourceRecIn))
+                       > 72
+              display "[1] Auto-detected VARIABLE source format "
+                       "for this line (text found beyond column 72)"
+              move     "Y" to SW-Auto-Variable-Line.
+ zz106-Exit.
+     exit.
+*>
+ zz100-Get-A-Source-Record.
+*>*************************
+*> reads A source record, ignoring comments cleans out excessive
+*>   spaces, ';', ',' etc
 *>
      if       Had-End-Prog
               move zero to SW-Had-End-Prog
@@ -3538,6 +5096,14 @@
      read     SourceInput at end
               move 1 to SW-Source-Eof
               GO TO zz100-Exit.
+     add      1 to WS-Metrics-Lines.                                 *> New -METRICS
+     if       WS-Ebcdic-Checked = "N"                                *> New -EBCDIC
+              perform zz101-Detect-Ebcdic thru zz101-Exit.
+     if       Ebcdic-Source                                          *> New -EBCDIC
+              inspect SourceRecIn converting WS-Ebcdic-From
+                                           to WS-Ebcdic-To.
+     if       Changes-Output                                       *> New -SINCE
+              perform zz105-Check-Since-Date thru zz105-Exit.
      move     FUNCTION UPPER-CASE (SourceRecIn) to SourceInWS.
 *>
 *>  New code to support FIXED format sources so do comment tests 1st
@@ -3595,15 +5161,26 @@
               end-if
      end-if
 *>
+*> No forced switch or directive has fired yet - check this record
+*>  itself for evidence the source is really VARIABLE format.  *> New -VARIABLE
+*>
+     move     "N" to SW-Auto-Variable-Line.
+     if       not SW-8-inuse
+      and     SW-Fixed
+              perform zz106-Auto-Detect-Variable thru zz106-Exit.
+*>
 *> Now if src is fixed or variable move left 7 chars via space filled intermediary store
-*>   We WILL lose hyphen in cc7
+*>   We WILL lose hyphen in cc7 - Auto-Variable-Line only affects how
+*>   this one line is column-shifted, SW-8 stays FIXED for the rest
+*>   of the source unless A later line trips auto-detect again or an
+*>   explicit directive/switch forces VARIABLE.        *> New -VARIABLE
 *>
-     if       SW-Fixed
+     if       SW-Fixed and not Auto-Variable-Line
               move SourceInWS (8:65) to SourceInWS2
               move spaces            to SourceInWS
               move SourceInWS2       to SourceInWS
      else
-      if       SW-Variable
+      if       SW-Variable or Auto-Variable-Line
               move SourceInWS (8:249) to SourceInWS2
               move spaces            to SourceInWS
               move SourceInWS2       to SourceInWS
@@ -3793,6 +5370,33 @@
 *>
  zz100-Exit.
      exit.
+*>
+ zz101-Detect-Ebcdic.                                               *> New -EBCDIC
+*>*************************
+*> Tried once, on the first source record read, unless -EBCDIC has
+*>   already forced it.  A record with no ASCII space (x"20") but
+*>   at least one EBCDIC space (x"40") is taken as EBCDIC - A judgement
+*>   call, not A byte-order-mark-grade test.  Blank records decide
+*>   nothing so are retried on the next non-blank record.
+*>
+     if       Force-Ebcdic
+              set  Ebcdic-Source to true
+              move "Y" to WS-Ebcdic-Checked
+              go to zz101-Exit.
+     if       SourceRecIn = spaces
+              go to zz101-Exit.
+     move     zero to A3.
+     inspect  SourceRecIn tallying A3 for all x"20".
+     if       A3 > zero
+              move "Y" to WS-Ebcdic-Checked
+              go to zz101-Exit.
+     move     zero to A3.
+     inspect  SourceRecIn tallying A3 for all x"40".
+     if       A3 > zero
+              set  Ebcdic-Source to true.
+     move     "Y" to WS-Ebcdic-Checked.
+ zz101-Exit.
+     exit.
 *>
  zz110-Get-A-Word.
 *>****************
@@ -4052,6 +5656,58 @@
 *>
  zz130-Exit.
      exit.
+*>
+ zz131-Check-PII-Literal.                                          *> New -PIISCAN
+*>***********************
+*> Called from bb030-Chk1 when the word just scanned is A quoted
+*>   literal.  Flags it to Piiscan-Listing when its text holds A run
+*>   of 9 consecutive digits (possible SSN), A run of 13 thru 16
+*>   consecutive digits (possible credit card number), or an "@"
+*>   followed later by A "." (possible email address) - A hardcoded
+*>   value that probably belongs in A parameter or config file
+*>   instead of sitting in the source.
+*>***********************
+     move     zero to WS-Pii-Digit-Run WS-Pii-At-Pos WS-Pii-Dot-Pos.
+     move     zero to B c.
+     perform  varying A from 1 by 1 until A > Word-Length
+              if    wsFoundWord2 (A:1) numeric
+                       add  1 to B
+                       if   B > c
+                            move B to c
+                       end-if
+              else
+                       move zero to B
+              end-if
+              if    wsFoundWord2 (A:1) = "@"
+               and  WS-Pii-At-Pos = zero
+                       move A to WS-Pii-At-Pos
+              end-if
+              if    wsFoundWord2 (A:1) = "."
+               and  WS-Pii-At-Pos > zero
+               and  A > WS-Pii-At-Pos
+               and  WS-Pii-Dot-Pos = zero
+                       move A to WS-Pii-Dot-Pos
+              end-if
+     end-perform.
+     move     c to WS-Pii-Digit-Run.
+     move     spaces to Piiscan-Record.
+     move     Gen-RefNo1 to ps-RefNo.
+     move     wsFoundWord2 (1:Word-Length) to ps-Literal.
+     if       WS-Pii-Digit-Run = 9
+              move "SSN"   to ps-Kind
+              write Piiscan-Record
+     else
+     if       WS-Pii-Digit-Run > 12
+          and WS-Pii-Digit-Run < 17
+              move "CARD"  to ps-Kind
+              write Piiscan-Record
+     else
+     if       WS-Pii-At-Pos > zero
+          and WS-Pii-Dot-Pos > zero
+              move "EMAIL" to ps-Kind
+              write Piiscan-Record.
+ zz131-Exit.
+     exit.
 *>
  zz135-System-Check.
 *>*****************
@@ -4171,7 +5827,7 @@
      add      3 to Line-Count
      go       to zz150-Exit.
 *>
- zz150-WriteHdb2c.           *> Not used yet.
+ zz150-WriteHdb2c.           *> Used by bc640-Print-External-Xref
      move     spaces to PrintLine.
      write    PrintLine.
      move     "ALL EXTERNALS)" to hdr7-variable.
@@ -4180,6 +5836,16 @@
      move     spaces to PrintLine.
      add      3 to Line-Count
      go       to zz150-Exit.
+*>
+ zz150-WriteHdb2d.           *> Used by bc650-Print-File-Keys  New -FILEKEYS
+     move     spaces to PrintLine.
+     write    PrintLine.
+     move     "FILE KEYS)" to hdr7-variable.
+     write    PrintLine from hdr7-ws.
+     write    PrintLine from hdr3.
+     move     spaces to PrintLine.
+     add      3 to Line-Count
+     go       to zz150-Exit.
 *>
  zz150-WriteHdb3.
      write    PrintLine from hdr8-ws.
@@ -4290,6 +5956,31 @@
               perform zz180-Get-Program-Args Arg-Number times
      else     go to zz180-Check-For-Param-Errors.
 *>
+*> -LIBRARY=dirpath runs A wholly separate batch mode over already
+*>   generated -CALLGRAPH .calls files instead of cross-referencing
+*>   Arg-Value (1) as A source - see zz199-Process-Library.  *> New -LIBRARY
+*>
+     perform  varying A from 1 by 1 until A > Arg-Number
+              if      Arg-Value (A) (1:9) = "-LIBRARY="
+                      move  Arg-Value (A) (10:64) to WS-Library-Dir
+              end-if
+     end-perform.
+     if       WS-Library-Dir not = spaces
+              perform zz199-Process-Library thru zz199-Exit.
+*>
+*> -COPYUSE=dirpath is another standalone batch mode - builds A
+*>   reverse "copybook -> programs that COPY it" index by grepping
+*>   every source in the directory instead of cross-referencing
+*>   Arg-Value (1) as A source - see zz201-Process-Copyuse.   *> New -COPYUSE
+*>
+     perform  varying A from 1 by 1 until A > Arg-Number
+              if      Arg-Value (A) (1:9) = "-COPYUSE="
+                      move  Arg-Value (A) (10:64) to WS-Copyuse-Dir
+              end-if
+     end-perform.
+     if       WS-Copyuse-Dir not = spaces
+              perform zz201-Process-Copyuse thru zz201-Exit.
+*>
 *> setup source filename
 *>    dont need the pointers - kill it after next test
      move     1 to String-Pointer.
@@ -4318,12 +6009,69 @@
               display " 7: -VT    Do not display messages when updating any reserved word tables"
               display " 8: -E     Create compressed source file (same as cobc -E)"
               display " 9: -AX    Produce Xrefs at end of all program listings"
-              display "           Not yet implemented - Depends on requests for it"
+              display "           instead of after each nested program's source"
               display "10: -G     Produce only group xref: Comp. MF"
               display "11: -BOTH  Produces as in -G followed by normal xref reports"    *> 24/3/22
               display "12: -TEST  Produces testing info (for programmers use only)"
               display "           also produces free format src in source filename.src"
               display "13: -V     Verbose output - for testing only"
+              display "14: -HTML  Also produce a clickable HTML xref (Prog-BaseName.html)"
+              display "15: -MAXCOPY=nn Raise the levels-of-COPY limit (default 16, max 32)"
+              display "16: -EXT=.ext1,.ext2 Extra copybook file extensions to try"
+              display "17: -NOREFRESH      Reuse prior run's cached reserved/intrinsic/system word lists"
+              display "18: -XML  Also produce a structured XML xref (Prog-BaseName.xml)"
+              display "19: -DIFF=old.lst Compare against a previous run's listing"
+              display "20: -CALLGRAPH   Also produce Prog-BaseName.calls for a batch call-tree"
+              display "21: -GITFILE=path Load/save the Global Item Table across runs"
+              display "22: -RESTART=nnnnnn Resume WS/PD listings from A given source line"
+              display "23: -UNUSED  Also produce Prog-BaseName.unused, zero-reference names"
+              display "24: -SINCE=ccyymmdd Flag lines with A trailing change-date on/after this"
+              display "25: -PDF   Also produce Prog-BaseName.pdf, A paginated print-ready copy"
+              display "26: -LIBRARY=dir Stitch every .calls file in A directory into one"
+              display "               library.calltree - see -CALLGRAPH"
+              display "27: -COPYUSE=dir Build A copybook -> using-programs index for A"
+              display "               directory, written to dir/copyuse.report"
+              display "28: -DIALECT=path Use A user-supplied reserved-word list instead of"
+              display "               running 'cobc --list-reserved' (same TAB-separated"
+              display "               word/Y-or-N layout that command writes)"
+              display "29: -FREEOUT  Also produce Prog-BaseName.free, A plain free-format"
+              display "               dump of the source"
+              display "30: -PARASIZE Also produce Prog-BaseName.psize, A size and"
+              display "               decision-point complexity count per paragraph/section"
+              display "31: -KEEPTEMP Don't delete the Supp-File-1/2 temp sort work files"
+              display "               at end of job - same as leaving -TEST switched on"
+              display "               except without its extra debug display output"
+              display "32: -DATEFMT=xx Force the Compiled-On date format instead of using"
+              display "               LC_TIME - UK, USA, INTL or ISO"
+              display "33: -COMPAREDIALECT=path Warn where A data/paragraph name used here"
+              display "               would collide with A reserved word in the dialect"
+              display "               word list at path (same layout as -DIALECT)"
+              display "34: -EBCDIC Force the source to be transcoded from EBCDIC (CP037)"
+              display "               to ASCII before scanning - normally auto-detected"
+              display "               from the first source record instead"
+              display "35: -STANDARDS Also produce Prog-BaseName.standards, one line per"
+              display "               use of an obsolete/dangerous verb (ALTER, ENTER,"
+              display "               EXAMINE, TRANSFORM)"
+              display "36: -LOOKUP At end of job, prompt on the console for A data/"
+              display "               paragraph name and show every line it is defined"
+              display "               or referenced at - enter QUIT or A blank to stop."
+              display "               Backed by an indexed work file keyed on the name,"
+              display "               built once at EOJ, not A re-scan per name entered"
+              display "37: -WATCH Re-run the whole analysis every time the source file's"
+              display "               size changes, instead of running once and stopping;"
+              display "               polls every few seconds, re-execs with the same"
+              display "               arguments on A change - Ctrl-C (or delete the source)"
+              display "               to stop"
+              display "38: -RUNTIME Display how long each program took to analyse - the"
+              display "               whole source if there's only one, each nested one"
+              display "               in turn if there's more than one"
+              display "39: -METRICS Append one line per program pass (elapsed time,"
+              display "               source lines, return code) to A running metrics-"
+              display "               history file - cobxref.metrics, or the file"
+              display "               named by COBXREF_METRICS"
+              display "40: -PIISCAN  Also produce Prog-BaseName.piiscan, flagging quoted"
+              display "               literals that look like A hardcoded SSN, credit"
+              display "               card number, or email address"
               move zero to return-code
               goback.
 *>
@@ -4352,6 +6100,45 @@
      string   Prog-BaseName delimited by space
               ".lst"        delimited by size into Print-FileName
               with pointer String-Pointer2.
+*>
+     string   Prog-BaseName delimited by space
+              ".axtmp"      delimited by size into AX-FileName.   *> New -AX
+*>
+     string   Prog-BaseName delimited by space
+              ".html"       delimited by size into Html-FileName. *> New -HTML
+*>
+     string   Prog-BaseName delimited by space
+              ".xml"        delimited by size into Xml-FileName.  *> New -XML
+*>
+     string   Prog-BaseName delimited by space
+              ".calls"      delimited by size into Callgraph-FileName. *> New -CALLGRAPH
+*>
+     string   Prog-BaseName delimited by space
+              ".unused"     delimited by size into Unused-FileName. *> New -UNUSED
+*>
+     string   Prog-BaseName delimited by space
+              ".changes"    delimited by size into Changes-FileName. *> New -SINCE
+*>
+     string   Prog-BaseName delimited by space
+              ".pdf"        delimited by size into Pdf-FileName. *> New -PDF
+*>
+     string   Prog-BaseName delimited by space
+              ".free"       delimited by size into Freeout-FileName. *> New -FREEOUT
+*>
+     string   Prog-BaseName delimited by space
+              ".psize"      delimited by size into Parasize-FileName. *> New -PARASIZE
+*>
+     string   Prog-BaseName delimited by space
+              ".standards"  delimited by size into Standards-FileName. *> New -STANDARDS
+*>
+     string   Prog-BaseName delimited by space
+              ".piiscan"    delimited by size into Piiscan-FileName. *> New -PIISCAN
+*>
+     string   Prog-BaseName delimited by space
+              ".lx"         delimited by size into Lookup-Index-FileName. *> New -LOOKUPINDEX
+*>
+     string   Prog-BaseName delimited by space
+              ".diff"       delimited by size into WS-Diff-Report-FileName. *> New -DIFF
 *>
 *> Can now convert to UPPER-CASE as source filename is processed
 *>
@@ -4433,6 +6220,137 @@
            or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
               move "Y" to SW-9.
 *>
+*> Check if an HTML sibling xref is wanted                        *> New -HTML
+*>
+     if       "-HTML" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-13.
+*>
+*> Check if an XML sibling xref is wanted                         *> New -XML
+*>
+     if       "-XML" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-14.
+*>
+*> Check if a call-graph sibling file is wanted                    *> New -CALLGRAPH
+*>
+     if       "-CALLGRAPH" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-15.
+*>
+*> Check if A zero-reference WS/LS/FD & paragraph report is wanted  *> New -UNUSED
+*>
+     if       "-UNUSED" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-16.
+*>
+*> Check for -SINCE=ccyymmdd - flag lines with A trailing changed-   *> New -SINCE
+*>    date comment on or after this date.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:7) = "-SINCE="
+                    move "Y" to SW-17
+                    move Arg-Value (A) (8:8) to WS-Since-Date
+              end-if
+     end-perform.
+*>
+*> Check if a paginated print-ready sibling copy is wanted           *> New -PDF
+*>
+     if       "-PDF" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-18.
+*>
+*> Check if A plain free-format source dump is wanted                *> New -FREEOUT
+*>
+     if       "-FREEOUT" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-19.
+*>
+*> Check if A paragraph size/complexity report is wanted               *> New -PARASIZE
+*>
+     if       "-PARASIZE" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-20.
+*>
+*> Check if the Supp-File-1/2 temp sort work files are to be kept    *> New -KEEPTEMP
+*>
+     if       "-KEEPTEMP" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-21.
+*>
+*> Check if the source is to be forced as EBCDIC (else auto-detected    *> New -EBCDIC
+*>    from the first source record read, in zz101-Detect-Ebcdic)
+*>
+     if       "-EBCDIC" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-22.
+*>
+*> Check if A discouraged-verb report is wanted                       *> New -STANDARDS
+*>
+     if       "-STANDARDS" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-24.
+*>
+*> Check if the interactive name-lookup loop is wanted at EOJ         *> New -LOOKUP
+*>
+     if       "-LOOKUP" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-25.
+*>
+*> Check if continuous re-run (watch) mode is wanted                  *> New -WATCH
+*>
+     if       "-WATCH" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-26.
+*>
+*> Check if per-program elapsed run time is wanted                    *> New -RUNTIME
+*>
+     if       "-RUNTIME" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-27.
+*>
+*> Check if A running metrics-history log is wanted                   *> New -METRICS
+*>
+     if       "-METRICS" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-28.
+*>
+*> Check if A hardcoded-sensitive-literal scan is wanted                *> New -PIISCAN
+*>
+     if       "-PIISCAN" = Arg-Value (2) or Arg-Value (3)
+           or Arg-Value (4) or Arg-Value (5) or Arg-Value (6)
+           or Arg-Value (7) or Arg-Value (8) or Arg-Value (9)
+           or Arg-Value (10) or Arg-Value (11) or Arg-Value (12)
+              move "Y" to SW-29.
+*>
 *> Check v11 if verbose output required
 *>
      if       "-V" = Arg-Value (2) or Arg-Value (3)
@@ -4470,15 +6388,139 @@
 *>    END OF SPECIAL TEST BLOCK but with bc030 - bc080 also     *
 *>***************************************************************
 *>
+*> Check for -MAXCOPY=nn - passed on to printcbl via the environment,  *> New -MAXCOPY
+*>    since printcbl's Call interface is fixed.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:9) = "-MAXCOPY="
+                    move Arg-Value (A) (10:4) to WS-MaxCopy-Arg
+                    if  WS-MaxCopy-Arg is numeric and WS-MaxCopy-Arg > zero
+                        display "COBXREF_MAXCOPY" upon Environment-Name
+                        display WS-MaxCopy-Arg     upon Environment-Value
+                    end-if
+              end-if
+     end-perform.
+*>
+*> Check for -EXT=.ext1,.ext2 - additional copybook extensions,      *> New -EXT
+*>    also passed on to printcbl via the environment.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:5) = "-EXT="
+                    move Arg-Value (A) (6:64) to WS-Ext-Arg
+                    display "COBXREF_EXT" upon Environment-Name
+                    display WS-Ext-Arg     upon Environment-Value
+              end-if
+     end-perform.
+*>
+*> Check for -NOREFRESH - reuse the reserved/intrinsic/system word    *> New -NOREFRESH
+*>    lists cached by a prior run instead of re-running cobc
+*>    --list-* every time, again passed to get-reserved-lists via
+*>    the environment since its Call interface takes no params.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:11) = "-NOREFRESH "
+                    display "COBXREF_NOREFRESH" upon Environment-Name
+                    display "Y"                 upon Environment-Value
+              end-if
+     end-perform.
+*>
+*> Check for -DIALECT=<path> - use A user-supplied reserved-word list   *> New -DIALECT
+*>    (same TAB-separated word/Y-or-N layout `cobc --list-reserved`
+*>    writes) instead of shelling out to the local cobc for A dialect
+*>    it doesn't itself support, again passed to get-reserved-lists
+*>    via the environment since its Call interface takes no params.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:9) = "-DIALECT="
+                    move Arg-Value (A) (10:64) to WS-Dialect-Arg
+                    display "COBXREF_DIALECT" upon Environment-Name
+                    display WS-Dialect-Arg     upon Environment-Value
+              end-if
+     end-perform.
+*>
+*> Check for -COMPAREDIALECT=<path> - A second reserved-word list     *> New -COMPAREDIALECT
+*>    (same layout as -DIALECT) to warn against, loaded straight into
+*>    Compare-Resvd-Table here in cobxref rather than routed through
+*>    get-reserved-lists, since it isn't the dialect this run compiles
+*>    under, just A list of names to flag if they'd collide elsewhere.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:16) = "-COMPAREDIALECT="
+                    move Arg-Value (A) (17:64) to WS-CompareDialect-Arg
+              end-if
+     end-perform.
+*>
+*> Check for -DIFF=<prior-listing> - compare the .lst this run is     *> New -DIFF
+*>    about to produce against A listing from an earlier run.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:6) = "-DIFF="
+                    move Arg-Value (A) (7:64) to WS-Diff-Old-FileName
+                    set  Diff-Output to true
+              end-if
+     end-perform.
+*>
+*> Check for -GITFILE=<path> - persist the Global Item Table across   *> New -GITFILE
+*>    runs, so GLOBAL/EXTERNAL/CDF items seen in an earlier run are
+*>    still known when a later run only re-processes part of a
+*>    library. Used directly here, Git-Table lives in this program.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:9) = "-GITFILE="
+                    move Arg-Value (A) (10:64) to WS-GitFile-Name
+              end-if
+     end-perform.
+*>
+*> Check for -RESTART=nnnnnn - resume the WS/PD name listings from   *> New -RESTART
+*>    A given source line, skipping earlier definitions. The full
+*>    scan still has to run to build the sort file & the Global Item
+*>    Table correctly, this only trims what gets printed.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:9) = "-RESTART="
+                    move Arg-Value (A) (10:6) to WS-Restart-Refno
+              end-if
+     end-perform.
+*>
 *>  Set WS-Locale-Time-Zone from LC_TIME - Default [3] to Intl (ccyymmdd)
 *>
      accept   WS-Locale from Environment "LC_TIME" on exception
               move    3 to WS-Local-Time-Zone.
-     if       WS-Locale (1:5) = "en_GB"
-              move    1 to WS-Local-Time-Zone
+     if       WS-Locale (1:5) = "en_GB" or = "en_AU" or = "en_NZ" or = "en_IE"
+              move    1 to WS-Local-Time-Zone                  *> New -DATEFMT, more dd/mm locales
      else
       if      WS-Locale (1:5) = "en_US"
-              move    2 to WS-Local-Time-Zone.   *> others before the period
+              move    2 to WS-Local-Time-Zone
+      else
+       if     WS-Locale (1:5) = "de_DE" or = "fr_FR" or = "es_ES" or = "it_IT"
+                                or = "nl_NL" or = "sv_SE" or = "nb_NO" or = "fi_FI"
+              move    4 to WS-Local-Time-Zone.   *> New -DATEFMT, continental ccyy-mm-dd - others before the period
+*>
+*> Check for -DATEFMT=xx - explicit override of the date format       *> New -DATEFMT
+*>    regardless of what LC_TIME above just decided.
+*>
+     perform  varying A from 2 by 1 until A > 12
+              if    Arg-Value (A) (1:9) = "-DATEFMT="
+                    move Arg-Value (A) (10:4) to WS-DateFmt-Arg
+              end-if
+     end-perform.
+     if       WS-DateFmt-Arg not = spaces
+              if    FUNCTION UPPER-CASE (WS-DateFmt-Arg) = "UK  "
+                    move 1 to WS-Local-Time-Zone
+              else
+               if   FUNCTION UPPER-CASE (WS-DateFmt-Arg) = "USA "
+                    move 2 to WS-Local-Time-Zone
+               else
+                if  FUNCTION UPPER-CASE (WS-DateFmt-Arg) = "INTL"
+                    move 3 to WS-Local-Time-Zone
+                else
+                 if FUNCTION UPPER-CASE (WS-DateFmt-Arg) = "ISO "
+                    move 4 to WS-Local-Time-Zone
+                 end-if
+                end-if
+               end-if
+              end-if
+     end-if.
 *>
      if       not Verbose-Output
               go to zz180-Test.
@@ -4553,6 +6595,24 @@
      if       Temp-PathName (1:1) = "\"   *> Its Windoz "
               inspect Temp-PathName replacing all "/" by "\"   *> in case of /tmp "
               move "\" to OS-Delimiter.  *> "
+*>
+*> Persistent audit trail set up - who is running us and where the    *> New -AUDIT
+*>   running log lives (overridable via COBXREF_AUDIT).
+*>
+     accept   WS-Audit-User from Environment "USER".
+     if       WS-Audit-User = spaces
+              accept WS-Audit-User from Environment "USERNAME".
+     accept   WS-Audit-FileName from Environment "COBXREF_AUDIT".
+     if       WS-Audit-FileName = spaces
+              move "cobxref.audit" to WS-Audit-FileName.
+*>
+*> Running metrics-history file set up - where the history log lives    *> New -METRICS
+*>   (overridable via COBXREF_METRICS), one line appended per program
+*>   pass when -METRICS is given.
+*>
+     accept   WS-Metrics-FileName from Environment "COBXREF_METRICS".
+     if       WS-Metrics-FileName = spaces
+              move "cobxref.metrics" to WS-Metrics-FileName.
 *>
  zz183-Sort-File-Names.
 *>
@@ -4577,6 +6637,50 @@
 *>
  zz184-Exit.
      exit.
+*>
+*> -AX support - see AA060-ReadLoop3a.                             *> New -AX
+*>
+ zz186-Start-AX-Redirect.
+     move     Print-FileName to Hold-Print-FileName.
+     close    Source-Listing.
+     move     AX-FileName to Print-FileName.
+     if       AX-Buffer-Opened
+              open extend Source-Listing
+     else
+              open output Source-Listing
+              move "Y" to SW-AX-Opened.
+*>
+ zz186-Exit.
+     exit.
+*>
+ zz187-End-AX-Redirect.
+     close    Source-Listing.
+     move     Hold-Print-FileName to Print-FileName.
+     if       End-Prog
+              open extend Source-Listing.
+*>
+ zz187-Exit.
+     exit.
+*>
+ zz188-Append-AX-Buffer.
+     move     zero to SW-AX-Buffer-Eof.
+     open     input  AxBufferIn.
+     open     extend Source-Listing.
+     perform  until AX-Buffer-Eof
+              read AxBufferIn at end
+                       move 1 to SW-AX-Buffer-Eof
+                       exit perform
+              end-read
+              move  spaces to Source-List
+              move  AxRecIn to SourceOutput
+              write Source-List after 1
+     end-perform.
+     close    AxBufferIn Source-Listing.
+     if       not We-Are-Testing
+              call "CBL_DELETE_FILE" using AX-FileName.
+*>
+ zz188-Exit.
+     exit.
 *>
  zz180-Exit.
      exit.
@@ -4596,9 +6700,765 @@
      move     zeros to GotEndProgram SW-Source-Eof Section-Used-Table
               HoldWSorPD HoldWSorPD2 Con-Tab-Count.
      move     1 to S-Pointer F-Pointer S-Pointer2.
+     if       Runtime-Output or Metrics-Output                      *> New -RUNTIME/-METRICS
+              accept WS-Prog-Start-Time from time
+              move zero to WS-Metrics-Lines
+              move zero to WS-Metrics-Paragraphs.
 *>
  zz190-Exit.
      exit.
+*>
+ zz194-Load-Compare-Dialect.                                   *> New -COMPAREDIALECT
+*>*********************
+*>
+*> Load the -COMPAREDIALECT file (same TAB-separated word/Y-or-N
+*>   layout as -DIALECT/cobc --list-reserved) into Compare-Resvd-Table,
+*>   independent of Reserved-Names/get-reserved-lists, since this is
+*>   purely A second list to warn against, not the dialect cobxref
+*>   itself is running under.
+*>
+     if       WS-CompareDialect-Arg = spaces
+              go to zz194-Exit.
+     open     input Comparedialect-In.
+     if       FS-Reply not = zero
+              display Msg37
+              go to zz194-Exit.
+     perform  until FS-Reply = "10"
+              read     Comparedialect-In
+                       at end
+                            move "10" to FS-Reply
+                            exit perform
+              end-read
+              if       FS-Reply = zero
+                        and Comparedialect-Rec (1:1) not = space
+                        and Compare-Resvd-Table-Size < 2048
+                        move spaces to CR-Placement
+                        move 1 to CR-Ptr
+                        unstring Comparedialect-Rec delimited by all x"09" or all spaces
+                                 into CR-Placement pointer CR-Ptr
+                        if       CR-Placement not = spaces
+                                  and CR-Placement (1:14) not = "Reserved Words"
+                                 add 1 to Compare-Resvd-Table-Size
+                                 move CR-Placement to CR-Word (Compare-Resvd-Table-Size)
+                        end-if
+              end-if
+     end-perform.
+     close    Comparedialect-In.
+     if       Compare-Resvd-Table-Size > zero
+              sort     Compare-Resvd-Names ascending CR-Word.
+*>
+ zz194-Exit.
+     exit.
+*>
+ zz195-Load-Git-File.                                          *> New -GITFILE
+*>*********************
+*>
+*> Merge entries from a Git-Persist-File written by an earlier run
+*>   into the (still empty) live Global Item Table, so items GLOBAL
+*>   to A copybook not re-processed this run are still recognised.
+*>
+     call     "CBL_CHECK_FILE_EXIST" using WS-GitFile-Name
+                                            Cbl-File-Details
+     end-call
+     if       Return-Code not = zero
+              go to zz195-Exit.
+     open     input Git-Persist-File.
+     if       FS-Reply not = zero
+              go to zz195-Exit.
+     perform  until FS-Reply = "10"
+              read Git-Persist-File
+                   at end
+                        move "10" to FS-Reply
+                        exit perform
+              end-read
+              if       FS-Reply = zero
+                        and Git-Table-Count < 10000
+                        add 1 to Git-Table-Count
+                        move GPR-Word          to Git-Word      (Git-Table-Count)
+                        move GPR-Prog-Name     to Git-Prog-Name (Git-Table-Count)
+                        move GPR-External      to Git-External  (Git-Table-Count)
+                        move GPR-Global        to Git-Global    (Git-Table-Count)
+                        move space             to Git-In-Use-Flag (Git-Table-Count)
+                                                   Git-Used-By-CDF (Git-Table-Count)
+                                                   Git-Ext-Listed  (Git-Table-Count)
+                        move zero              to Git-RefNo     (Git-Table-Count)
+                                                   Git-HoldWSorPD  (Git-Table-Count)
+                                                   Git-HoldWSorPD2 (Git-Table-Count)
+                                                   Git-Build-No    (Git-Table-Count)
+              end-if
+     end-perform.
+     close    Git-Persist-File.
+*>
+ zz195-Exit.
+     exit.
+*>
+ zz196-Save-Git-File.                                          *> New -GITFILE
+*>***********************
+*>
+*> Write the current run's GLOBAL/EXTERNAL items back out, so the
+*>   next run against A different member of the library still knows
+*>   about them. CDF-only entries are not worth keeping, they only
+*>   live for the duration of the module that defined them.
+*>
+     open     output Git-Persist-File.
+     if       FS-Reply not = zero
+              go to zz196-Exit.
+     perform  varying A1 from 1 by 1 until A1 > Git-Table-Count
+              if       Git-Word (A1) not = high-values
+                and    (Git-External (A1) = "Y" or Git-Global (A1) = "Y")
+                        move spaces          to Git-Persist-Record
+                        move Git-Word (A1)   to GPR-Word
+                        move Git-Prog-Name (A1) to GPR-Prog-Name
+                        move Git-External (A1)  to GPR-External
+                        move Git-Global (A1)    to GPR-Global
+                        write Git-Persist-Record
+              end-if
+     end-perform.
+     close    Git-Persist-File.
+*>
+ zz196-Exit.
+     exit.
+*>
+ zz197-Write-Audit-Record.                                     *> New -AUDIT
+*>***********************
+*> Appends one line to the audit log for every completed run - who,
+*>   what source, the switches that were active, and the final return
+*>   code.  Fires on normal EOJ only; the scattered "display Msgn ...
+*>   goback" abort paths elsewhere are not individually hooked.
+*>***********************
+     open     extend Audit-Log.
+     if       FS-Reply not = zero
+              open output Audit-Log.
+     move     spaces to Audit-Record.
+     accept   Aud-Date from date YYYYMMDD.
+     accept   Aud-Time from time.
+     move     WS-Audit-User to Aud-User.
+     move     SourceFileName to Aud-Source.
+     move     Return-Code to Aud-Return-Code.
+     move     spaces to Aud-Switches.
+     move     1 to String-Pointer.
+     perform  varying A from 2 by 1 until A > Arg-Number
+              if    Arg-Value (A) not = spaces
+               and  String-Pointer < 200
+                    string " "            delimited by size
+                           Arg-Value (A)  delimited by space
+                                           into Aud-Switches
+                                           with pointer String-Pointer
+              end-if
+     end-perform.
+     write    Audit-Record.
+     close    Audit-Log.
+*>
+ zz197-Exit.
+     exit.
+*>
+ zz198-Write-Pdf-Copy.                                         *> New -PDF
+*>***********************
+*>
+*> The .lst is already paginated (page-eject headers/footers from
+*>   zz150-WriteHdb), so make the PDF sibling A straight copy of it -
+*>     no COBOL PDF-writing library exists here to build A real
+*>       binary PDF, so this is handed to A print/PDF conversion
+*>         step outside cobxref.
+*>
+     open     input  Pdf-Source-In.
+     if       FS-Reply not = zero
+              go to zz198-Exit.
+     open     output Pdf-Listing.
+     move     zero to SW-Pdf-Copy-Eof.
+     perform  until Pdf-Copy-Eof
+              read Pdf-Source-In at end
+                       move 1 to SW-Pdf-Copy-Eof
+                       exit perform
+              end-read
+              move  Pdf-Source-Rec to Pdf-Record
+              write Pdf-Record
+     end-perform.
+     close    Pdf-Source-In Pdf-Listing.
+*>
+ zz198-Exit.
+     exit.
+*>
+ zz199-Process-Library.                                        *> New -LIBRARY
+*>***********************
+*> Batch driver: stitches every already-generated -CALLGRAPH .calls
+*>   file in A directory into one whole-library call tree, using each
+*>   .calls file's own basename as the calling program's name (see
+*>   bc740-ConnectC4, where each .calls file is written one line per
+*>   called procedure).  Flags any USER call whose target isn't
+*>   itself A .calls file in the library, i.e. not resolvable there.
+*>***********************
+     perform  zz182-Get-Env-Set-TempFiles.
+     string   Temp-PathName       delimited by space
+              OS-Delimiter        delimited by size
+              "cxlibtmp"          delimited by size into Batch-List-FileName.
+     string   "ls "               delimited by size
+              WS-Library-Dir      delimited by space
+              OS-Delimiter        delimited by size
+              "*.calls > "        delimited by size
+              Batch-List-FileName delimited by space
+                                  into Batch-Command.
+     call     "SYSTEM" using Batch-Command.
+*>
+*> Pass 1 - collect every caller name (.calls file basename) so pass 2
+*>   can tell A within-library call from an external one.
+*>
+     move     zero to Batch-Caller-Cnt SW-Batch-List-Eof.
+     open     input Batch-List-In.
+     perform  until Batch-List-Eof
+              read Batch-List-In at end
+                       move 1 to SW-Batch-List-Eof
+                       exit perform
+              end-read
+              perform  zz199-Add-Caller-Name thru zz199-Add-Caller-Exit
+     end-perform.
+     close    Batch-List-In.
+*>
+*> Pass 2 - re-read the same list, open each .calls file in turn and
+*>   write one consolidated line per call.
+*>
+     string   WS-Library-Dir      delimited by space
+              OS-Delimiter        delimited by size
+              "library.calltree"  delimited by size into Batch-Report-FileName.
+     open     output Batch-Report-Out.
+     move     zero to SW-Batch-List-Eof.
+     open     input Batch-List-In.
+     perform  until Batch-List-Eof
+              read Batch-List-In at end
+                       move 1 to SW-Batch-List-Eof
+                       exit perform
+              end-read
+              perform  zz199-Stitch-One-Calls-File thru zz199-Stitch-Exit
+     end-perform.
+     close    Batch-List-In Batch-Report-Out.
+     if       not We-Are-Testing
+              call "CBL_DELETE_FILE" using Batch-List-FileName.
+     display  "Library call tree (" Batch-Caller-Cnt " programs) written to "
+               Batch-Report-FileName.
+     move     zero to return-code.
+     goback.
+*>
+ zz199-Add-Caller-Name.
+     if       Batch-List-Rec = spaces
+              go to zz199-Add-Caller-Exit.
+     perform  zz199-Get-Calls-Basename thru zz199-Get-Calls-Basename-Exit.
+     if       Batch-Caller-Cnt < 2000
+              add   1 to Batch-Caller-Cnt
+              move  Batch-Caller-Base to Batch-Caller-Entry (Batch-Caller-Cnt).
+ zz199-Add-Caller-Exit.
+     exit.
+*>
+ zz199-Stitch-One-Calls-File.
+     if       Batch-List-Rec = spaces
+              go to zz199-Stitch-Exit.
+     perform  zz199-Get-Calls-Basename thru zz199-Get-Calls-Basename-Exit.
+     move     Batch-List-Rec to Batch-Calls-FileName.
+     move     zero to SW-Batch-Calls-Eof.
+     open     input Batch-Calls-In.
+     if       FS-Reply not = zero
+              go to zz199-Stitch-Exit.
+     perform  until Batch-Calls-Eof
+              read Batch-Calls-In at end
+                       move 1 to SW-Batch-Calls-Eof
+                       exit perform
+              end-read
+              move  spaces to Batch-Report-Rec
+              string  Batch-Caller-Base delimited by space
+                      " -> "            delimited by size
+                      BCL-Call-Name     delimited by space
+                      "  ("             delimited by size
+                      BCL-Call-Type     delimited by space
+                      ")"               delimited by size
+                                        into Batch-Report-Rec
+              if      BCL-Call-Type (1:4) = "USER"
+                      perform zz199-Lookup-Caller thru zz199-Lookup-Exit
+                      if      Batch-Caller-Cnt = zero
+                       or     A4 = zero
+                              string Batch-Report-Rec delimited by space
+                                     "  *** not found in library"
+                                            delimited by size
+                                            into Batch-Report-Rec
+                      end-if
+              end-if
+              write   Batch-Report-Rec
+     end-perform.
+     close    Batch-Calls-In.
+ zz199-Stitch-Exit.
+     exit.
+*>
+ zz199-Lookup-Caller.
+     move     zero to A4.
+     perform  varying A3 from 1 by 1 until A3 > Batch-Caller-Cnt
+              if      Batch-Caller-Entry (A3) (1:32) = BCL-Call-Name
+                      move A3 to A4
+                      exit perform
+              end-if
+     end-perform.
+ zz199-Lookup-Exit.
+     exit.
+*>
+ zz199-Get-Calls-Basename.
+*>
+*> Batch-List-Rec is A full path to A .calls file - strip the
+*>   directory prefix (up to the last OS-Delimiter) and the trailing
+*>   ".calls" to leave just the program name.
+*>
+     move     spaces to Batch-Caller-Base Batch-Caller-Base2.
+     move     zero to A3 A4.
+     perform  varying A from 1 by 1
+                 until A > 128 or Batch-List-Rec (A:1) = space
+              if       Batch-List-Rec (A:1) = OS-Delimiter
+                        move A to A3
+              end-if
+     end-perform.
+     move     1 to A4.
+     if       A3 > zero
+              compute  A4 = A3 + 1.
+     if       A > A4
+              move     Batch-List-Rec (A4:A - A4) to Batch-Caller-Base
+     end-if.
+     perform  varying A from 64 by -1
+                 until A < 1 or Batch-Caller-Base (A:1) not = space
+              continue
+     end-perform.
+     subtract 6 from A.
+     if       A > zero
+              move     Batch-Caller-Base (1:A) to Batch-Caller-Base2
+              move     spaces to Batch-Caller-Base
+              move     Batch-Caller-Base2 to Batch-Caller-Base
+     end-if.
+ zz199-Get-Calls-Basename-Exit.
+     exit.
+*>
+ zz199-Exit.
+     exit.
+*>
+ zz202-Watch-And-Rerun.                                        *> New -WATCH
+*>***********************
+*> True EOJ, -WATCH was given, and this isn't an End-Prog re-entry.
+*>   Polls the source file's size with CBL_CHECK_FILE_EXIST - the same
+*>   call AA010-Init already uses for its -NOREFRESH cache check -
+*>   until it changes, then shells back out to A fresh run of
+*>   ourselves with the original arguments and stops.  A whole new
+*>   process re-running from scratch is far simpler and safer than
+*>   trying to hand-reset every table in this program for A second
+*>   pass in the same process.
+*>***********************
+     move     spaces to WS-Watch-Command.
+     move     "cobxref" to WS-Watch-Command (1:7).
+     move     8 to String-Pointer.
+     perform  varying A from 1 by 1 until A > Arg-Number
+              string  " "            delimited by size
+                      Arg-Value (A)  delimited by space
+                                     into WS-Watch-Command
+                                     with pointer String-Pointer
+     end-perform.
+     call     "CBL_CHECK_FILE_EXIST" using Arg-Value (1)
+                                            WS-Watch-Details
+     end-call.
+     move     WS-Watch-Size to WS-Watch-LastSize.
+     display  " ".
+     display  "Watching " FUNCTION TRIM (Arg-Value (1))
+               " - re-runs automatically when it changes (Ctrl-C to stop)".
+ zz202-Poll.
+     call     "C$SLEEP" using WS-Watch-Delay.
+     call     "CBL_CHECK_FILE_EXIST" using Arg-Value (1)
+                                            WS-Watch-Details
+     end-call.
+     if       Return-Code not = zero                              *> gone/mid-save, try again
+              go to zz202-Poll.
+     if       WS-Watch-Size = WS-Watch-LastSize
+              go to zz202-Poll.
+     call     "SYSTEM" using WS-Watch-Command.
+     move     zero to return-code.
+     stop     run.
+ zz202-Exit.
+     exit.
+*>
+ zz203-Calc-Elapsed.                                           *> New -RUNTIME
+*>***********************
+*> WS-Prog-Start-Time was stamped by zz190-Init-Program when this
+*>   program pass began; works out the elapsed whole seconds and shows
+*>   it against HoldID, the program name this pass is analysing.  Adds
+*>   A day's worth of seconds back in if the pass happened to straddle
+*>   midnight.
+*>***********************
+     accept   WS-Prog-End-Time from time.
+     compute  WS-Prog-Elapsed-Secs =
+                  ((WS-PET-HH - WS-PST-HH) * 3600)
+                + ((WS-PET-MM - WS-PST-MM) * 60)
+                +  (WS-PET-SS - WS-PST-SS).
+     if       WS-Prog-Elapsed-Secs < zero
+              add  86400 to WS-Prog-Elapsed-Secs.
+     if       Runtime-Output                                        *> New -RUNTIME
+              display  "Elapsed time for " FUNCTION TRIM (HoldID) ": "
+                        WS-Prog-Elapsed-Secs " seconds".
+ zz203-Exit.
+     exit.
+*>
+ zz204-Write-Metrics-Record.                                    *> New -METRICS
+*>***********************
+*> One line appended per program pass - same open-extend/fall-back-
+*>   to-open-output shape as zz197-Write-Audit-Record, just with the
+*>   elapsed time zz203-Calc-Elapsed just worked out, the source lines
+*>   (WS-Metrics-Lines, tallied in zz100-Get-A-Source-Record) and
+*>   paragraphs/sections declared (WS-Metrics-Paragraphs, tallied in
+*>   bb030-Chk1 alongside the paragraph-size check's own per-paragraph
+*>   tracking) this pass, and the running Con-Tab-Count/Git-Table-Count growth figures
+*>   already being carried for -DUPCOND/-GITFILE - A size/growth
+*>   history rather than who ran it.
+*>***********************
+     open     extend Metrics-Log.
+     if       FS-Reply not = zero
+              open output Metrics-Log.
+     move     spaces to Metrics-Record.
+     accept   Met-Date from date YYYYMMDD.
+     accept   Met-Time from time.
+     move     HoldID to Met-Prog.
+     move     WS-Prog-Elapsed-Secs to Met-Elapsed.
+     move     WS-Metrics-Lines to Met-Lines.
+     move     Return-Code to Met-Return-Code.
+     move     MS-Table-Count to Met-Data-Items.
+     move     WS-Metrics-Paragraphs to Met-Paragraphs.
+     move     Con-Tab-Count to Met-Con-Tab-Count.
+     move     Git-Table-Count to Met-Git-Table-Count.
+     write    Metrics-Record.
+     close    Metrics-Log.
+ zz204-Exit.
+     exit.
+*>
+ zz205-Run-Diff.                                                *> New -DIFF
+*>***********************
+*> Source-Listing (this run's own .lst) was still open for output
+*>   right up until now, so close it first and re-read it through
+*>   Diff-New-Listing - its own dynamic filename (Print-FileName) was
+*>   already built back in zz020-Work-Out-Name, so it just points at
+*>   the file this whole run has been writing all along.  Compares
+*>   the data-names found there against WS-Diff-Old-FileName (the
+*>   -DIFF= argument, an earlier run's .lst) and writes what changed
+*>   to its own report file - never back into either listing, since
+*>   this is source cobxref itself may scan again one day.
+*>***********************
+     close    Source-Listing.
+     move     Print-FileName to WS-Diff-New-FileName.
+     move     zero to WS-Diff-Names-Old-Cnt
+                      WS-Diff-Names-New-Cnt
+                      WS-Diff-Added-Cnt
+                      WS-Diff-Removed-Cnt
+                      WS-Diff-Changed-Cnt.
+     perform  zz206-Load-Diff-Old thru zz206-Exit.
+     perform  zz207-Load-Diff-New thru zz207-Exit.
+     perform  zz208-Write-Diff-Report thru zz208-Exit.
+ zz205-Exit.
+     exit.
+*>
+ zz206-Load-Diff-Old.                                           *> New -DIFF
+*>***********************
+*> Groups the old listing's detail lines by data-name (its 1st 32
+*>   chars, skipping blank lines and "(cont'd)" continuation lines)
+*>   and counts how many of the 12 XrReference slots on each of that
+*>   name's lines are non-blank - Xr-Count itself is not trustworthy,
+*>   see bc090-Set-Xr, so the count is taken straight off the
+*>   reference slots instead.
+*>***********************
+     move     zero to Return-Code.
+     open     input Diff-Old-Listing.
+     if       FS-Reply not = zero
+              go to zz206-Exit.
+     perform  until Return-Code not = zero
+              read Diff-Old-Listing at end
+                   move 1 to Return-Code
+                   exit perform
+              end-read
+              if   Diff-Old-Record (1:32) not = spaces
+               and Diff-Old-Record (1:32) not = "(cont'd)"
+               and WS-Diff-Names-Old-Cnt < 2000
+                   add  1 to WS-Diff-Names-Old-Cnt
+                   move Diff-Old-Record (1:32)
+                        to WS-Diff-Name-Old (WS-Diff-Names-Old-Cnt)
+                   perform  zz206-Count-Refs thru zz206-Count-Refs-Exit
+                   move WS-Diff-Cur-Count
+                        to WS-Diff-Count-Old (WS-Diff-Names-Old-Cnt)
+              end-if
+     end-perform.
+     close    Diff-Old-Listing.
+ zz206-Exit.
+     exit.
+*>
+ zz206-Count-Refs.
+     move     zero to WS-Diff-Cur-Count WS-Diff-P3.
+     compute  WS-Diff-P3 = 42.
+     perform  zz206-Count-One-Ref thru zz206-Count-One-Ref-Exit
+              12 times.
+ zz206-Count-Refs-Exit.
+     exit.
+*>
+ zz206-Count-One-Ref.
+     if       Diff-Old-Record (WS-Diff-P3:6) not = spaces
+              add  1 to WS-Diff-Cur-Count.
+     add      7 to WS-Diff-P3.
+ zz206-Count-One-Ref-Exit.
+     exit.
+*>
+ zz207-Load-Diff-New.                                           *> New -DIFF
+*>***********************
+*> Same grouping/counting as zz206-Load-Diff-Old, just reading the
+*>   new listing this very run just finished producing.
+*>***********************
+     move     zero to Return-Code.
+     open     input Diff-New-Listing.
+     if       FS-Reply not = zero
+              go to zz207-Exit.
+     perform  until Return-Code not = zero
+              read Diff-New-Listing at end
+                   move 1 to Return-Code
+                   exit perform
+              end-read
+              if   Diff-New-Record (1:32) not = spaces
+               and Diff-New-Record (1:32) not = "(cont'd)"
+               and WS-Diff-Names-New-Cnt < 2000
+                   add  1 to WS-Diff-Names-New-Cnt
+                   move Diff-New-Record (1:32)
+                        to WS-Diff-Name-New (WS-Diff-Names-New-Cnt)
+                   move Diff-New-Record to Diff-Old-Record
+                   perform  zz206-Count-Refs thru zz206-Count-Refs-Exit
+                   move WS-Diff-Cur-Count
+                        to WS-Diff-Count-New (WS-Diff-Names-New-Cnt)
+              end-if
+     end-perform.
+     close    Diff-New-Listing.
+ zz207-Exit.
+     exit.
+*>
+ zz208-Write-Diff-Report.                                       *> New -DIFF
+*>***********************
+*> Names in the new list but not the old = Added, names in the old
+*>   list but not the new = Removed, names in both whose reference
+*>   count moved by more than Diff-Count-Threshold = Changed.
+*>***********************
+     open     output Diff-Report.
+     perform  varying WS-Diff-P1 from 1 by 1
+                until WS-Diff-P1 > WS-Diff-Names-New-Cnt
+              move space to WS-Diff-Found-Flag
+              perform varying WS-Diff-P2 from 1 by 1
+                         until WS-Diff-P2 > WS-Diff-Names-Old-Cnt
+                            or WS-Diff-Found
+                      if  WS-Diff-Name-New (WS-Diff-P1)
+                        = WS-Diff-Name-Old (WS-Diff-P2)
+                          move "Y" to WS-Diff-Found-Flag
+                      end-if
+              end-perform
+              if   WS-Diff-Found
+                   subtract 1 from WS-Diff-P2      *> perform already added 1
+                   compute WS-Diff-Delta =
+                           WS-Diff-Count-New (WS-Diff-P1)
+                         - WS-Diff-Count-Old (WS-Diff-P2)
+                   if   FUNCTION ABS (WS-Diff-Delta) > Diff-Count-Threshold
+                        add  1 to WS-Diff-Changed-Cnt
+                        move spaces to Diff-Report-Record
+                        string "Changed: " delimited by size
+                               WS-Diff-Name-New (WS-Diff-P1) delimited by space
+                               " was " delimited by size
+                               WS-Diff-Count-Old (WS-Diff-P2) delimited by size
+                               " now " delimited by size
+                               WS-Diff-Count-New (WS-Diff-P1) delimited by size
+                                                    into Diff-Report-Record
+                        write Diff-Report-Record
+                   end-if
+              else
+                   add 1 to WS-Diff-Added-Cnt
+                   move spaces to Diff-Report-Record
+                   string "Added:   " delimited by size
+                          WS-Diff-Name-New (WS-Diff-P1) delimited by space
+                                                    into Diff-Report-Record
+                   write Diff-Report-Record
+              end-if
+     end-perform.
+     perform  varying WS-Diff-P1 from 1 by 1
+                until WS-Diff-P1 > WS-Diff-Names-Old-Cnt
+              move space to WS-Diff-Found-Flag
+              perform varying WS-Diff-P2 from 1 by 1
+                         until WS-Diff-P2 > WS-Diff-Names-New-Cnt
+                            or WS-Diff-Found
+                      if  WS-Diff-Name-Old (WS-Diff-P1)
+                        = WS-Diff-Name-New (WS-Diff-P2)
+                          move "Y" to WS-Diff-Found-Flag
+                      end-if
+              end-perform
+              if   not WS-Diff-Found
+                   add 1 to WS-Diff-Removed-Cnt
+                   move spaces to Diff-Report-Record
+                   string "Removed: " delimited by size
+                          WS-Diff-Name-Old (WS-Diff-P1) delimited by space
+                                                    into Diff-Report-Record
+                   write Diff-Report-Record
+              end-if
+     end-perform.
+     move     WS-Diff-Added-Cnt   to WS-Diff-Disp1.
+     move     WS-Diff-Removed-Cnt to WS-Diff-Disp2.
+     move     WS-Diff-Changed-Cnt to WS-Diff-Disp3.
+     move     spaces to Diff-Report-Record.
+     string   "vs " delimited by size
+              WS-Diff-Old-FileName delimited by space
+              " - Added "     delimited by size
+              WS-Diff-Disp1        delimited by size
+              ", Removed "    delimited by size
+              WS-Diff-Disp2        delimited by size
+              ", Changed "    delimited by size
+              WS-Diff-Disp3        delimited by size
+                                    into Diff-Report-Record.
+     write    Diff-Report-Record.
+     close    Diff-Report.
+     move     zero to Return-Code.
+ zz208-Exit.
+     exit.
+*>
+ zz201-Process-Copyuse.                                         *> New -COPYUSE
+*>*************************
+*> Batch driver: greps every source in A directory for COPY
+*>   statements and builds A reverse "copybook -> programs that COPY
+*>   it" index, the opposite direction to the COPY resolution that
+*>   printcbl's ba-series already does one program at A time.
+*>*************************
+     string   WS-Copyuse-Dir      delimited by space
+              OS-Delimiter        delimited by size
+              "cxcpyusetmp"       delimited by size
+                                  into Copyuse-Raw-FileName.
+     string   "grep -Hni " quote "copy " quote " "
+                                  delimited by size
+              WS-Copyuse-Dir      delimited by space
+              OS-Delimiter        delimited by size
+              "*.c* 2>/dev/null | sort > "
+                                  delimited by size
+              Copyuse-Raw-FileName delimited by space
+                                  into Copyuse-Command.
+     call     "SYSTEM" using Copyuse-Command.
+*>
+     move     zero to Copyuse-Pair-Cnt SW-Copyuse-Raw-Eof.
+     open     input Copyuse-Raw-In.
+     perform  until Copyuse-Raw-Eof
+              read Copyuse-Raw-In at end
+                       move 1 to SW-Copyuse-Raw-Eof
+                       exit perform
+              end-read
+              perform  zz201-Add-Pair thru zz201-Add-Pair-Exit
+     end-perform.
+     close    Copyuse-Raw-In.
+     if       not We-Are-Testing
+              call "CBL_DELETE_FILE" using Copyuse-Raw-FileName.
+*>
+     string   WS-Copyuse-Dir      delimited by space
+              OS-Delimiter        delimited by size
+              "copyuse.report"    delimited by size
+                                  into Copyuse-Report-FileName.
+     open     output Copyuse-Report-Out.
+     perform  varying A3 from 1 by 1 until A3 > Copyuse-Pair-Cnt
+              if      CUP-Copybook (A3) not = spaces
+                      move CUP-Copybook (A3) to Hold-Copybook-Name
+                      move spaces          to Copyuse-Report-Rec
+                      string "Copybook: " delimited by size
+                             Hold-Copybook-Name delimited by space
+                                          into Copyuse-Report-Rec
+                      write  Copyuse-Report-Rec
+                      move   spaces       to Copyuse-Report-Rec
+                      string "    "        delimited by size
+                             CUP-Program (A3) delimited by space
+                                          into Copyuse-Report-Rec
+                      write  Copyuse-Report-Rec
+                      move   spaces       to CUP-Copybook (A3)
+                      compute A4 = A3 + 1
+                      perform  varying A4 from A4 by 1
+                               until A4 > Copyuse-Pair-Cnt
+                               if    CUP-Copybook (A4) = Hold-Copybook-Name
+                                     move  spaces to Copyuse-Report-Rec
+                                     string "    " delimited by size
+                                            CUP-Program (A4) delimited by space
+                                                   into Copyuse-Report-Rec
+                                     write  Copyuse-Report-Rec
+                                     move   spaces to CUP-Copybook (A4)
+                               end-if
+                      end-perform
+              end-if
+     end-perform.
+     close    Copyuse-Report-Out.
+     display  "Copybook usage index (" Copyuse-Pair-Cnt " hits) written to "
+               Copyuse-Report-FileName.
+     move     zero to return-code.
+     goback.
+*>
+ zz201-Add-Pair.
+*>
+*> Each grepped line looks like "path/program.cbl:12:    copy CUST-REC.".
+*>   Pull the file name from before the first colon and the copybook
+*>   name from the word straight after COPY.
+*>
+     move     spaces to CU-Path CU-LineNo CU-Rest-Text.
+     unstring Copyuse-Raw-Rec delimited by ":"
+              into CU-Path CU-LineNo CU-Rest-Text.
+     if       CU-Path = spaces
+              go to zz201-Add-Pair-Exit.
+     move     FUNCTION UPPER-CASE (CU-Rest-Text) to CU-Rest-Upper.
+     unstring CU-Rest-Upper delimited by "COPY "
+              into CU-Before CU-After.
+     if       CU-After = spaces
+              go to zz201-Add-Pair-Exit.
+     unstring CU-After delimited by "." or space or ","
+              into CU-Copybook-Name.
+     move     FUNCTION TRIM (CU-Copybook-Name) to CU-Copybook-Name.
+     if       CU-Copybook-Name = spaces
+              go to zz201-Add-Pair-Exit.
+     perform  zz201-Get-Path-Basename thru zz201-Get-Path-Basename-Exit.
+*>
+*> Skip it if this exact pair is already in the table.
+*>
+     perform  varying A3 from 1 by 1 until A3 > Copyuse-Pair-Cnt
+              if      CUP-Copybook (A3) = CU-Copybook-Name
+                and   CUP-Program  (A3) = CU-Program-Name
+                      go to zz201-Add-Pair-Exit
+              end-if
+     end-perform.
+     if       Copyuse-Pair-Cnt < 5000
+              add   1 to Copyuse-Pair-Cnt
+              move  CU-Copybook-Name to CUP-Copybook (Copyuse-Pair-Cnt)
+              move  CU-Program-Name  to CUP-Program  (Copyuse-Pair-Cnt)
+     else
+              display Msg36
+     end-if.
+ zz201-Add-Pair-Exit.
+     exit.
+*>
+ zz201-Get-Path-Basename.
+*>
+*> Strip the directory and the final .extension from CU-Path the
+*>   same way zz180-Check-For-Param-Errors does for SourceFileName.
+*>
+     move     spaces to CU-Program-Name.
+     move     1 to A4.
+     perform  varying A3 from 1 by 1 until A3 > 80 or CU-Path (A3:1) = space
+              if       CU-Path (A3:1) = OS-Delimiter
+                        move A3 to A4
+              end-if
+     end-perform.
+     if       A4 > 1
+              add 1 to A4
+              move CU-Path (A4:81 - A4) to CU-Program-Name
+     else
+              move CU-Path to CU-Program-Name
+     end-if.
+     perform  varying A3 from 64 by -1 until A3 < 2
+                       or CU-Program-Name (A3:1) = "."
+              continue
+     end-perform.
+     if       A3 > 1
+              move CU-Program-Name (1:A3 - 1) to CU-Program-Name2
+              move spaces                     to CU-Program-Name
+              move CU-Program-Name2           to CU-Program-Name
+     end-if.
+ zz201-Get-Path-Basename-Exit.
+     exit.
+*>
+ zz201-Exit.
+     exit.
 *>
  zz200-Load-Git.
 *>
@@ -4615,6 +7475,7 @@
               go to zz200-Exit.
      move     Global-Current-Word  to Git-Word (Git-Table-Count).
      move     space                to Git-In-Use-Flag (Git-Table-Count)
+                                       Git-Ext-Listed  (Git-Table-Count)
      move     Global-Current-RefNo to Git-RefNo (Git-Table-Count).
      move     Build-Number         to Git-Build-No (Git-Table-Count).    *> Level #
      if       HoldID-Module (1:8)  not = spaces
@@ -4709,7 +7570,7 @@
 *> Input:   HDDate
 *> output:  HD2-Date  as UK/US/Intl date format or more as required.
 *>
-     if       WS-Local-Time-Zone = zero or > 3
+     if       WS-Local-Time-Zone = zero or > 4
               move 3 to WS-Local-Time-Zone.   *> Intl - ccyy/mm/dd - force if not set but it should be.
 *>
      if       LTZ-UK
@@ -4726,10 +7587,17 @@
               move HD-C to HD2-C
               move hd-y to hd2-y
       else
+       if     LTZ-ISO                *> New -DATEFMT, continental Europe
+              move "ccyy-mm-dd" to HD2-Date
+              move HD-C  to HD2-Date (1:2)
+              move HD-Y  to HD2-Date (3:2)
+              move HD-M  to HD2-Date (6:2)
+              move HD-D  to HD2-Date (9:2)
+       else
 *>
 *> So its International date format
 *>
-       if     LTZ-Unix
+        if    LTZ-Unix
               move "ccyy/mm/dd" to HD2-Date
               move HD-C  to HD2-Date (1:2)
               move HD-Y  to HD2-Date (3:2)
@@ -4809,13 +7677,13 @@
  input-Output section.
  file-control.
 *>
-     select   Reserve-Stream   assign  "res.tmp"
+     select   Reserve-Stream   assign  WS-Res-FileName
               organization     line sequential
               status           FS-Reply.
-     select   Intrinsic-Stream assign  "int.tmp"
+     select   Intrinsic-Stream assign  WS-Int-FileName
               organization     line sequential
               status           FS-Reply.
-     select   System-Stream    assign  "sys.tmp"
+     select   System-Stream    assign  WS-Sys-FileName
               organization     line sequential
               status           FS-Reply.
 *>
@@ -4845,6 +7713,48 @@
  77  FS-Reply               pic 99.
  77  WS-Display             pic 9           value zero.
      88  SW-No-Display                      value 1.
+*>
+*> Unique-per-run temp file names so 2 analysts running cobxref
+*>   at once from the same directory don't collide (built from
+*>   TMPDIR/TMP/TEMP + the current time, same idea as
+*>   zz182-Get-Env-Set-TempFiles in cobxref)                29/1/25
+*>
+ 77  WS-Temp-PathName        pic x(64)       value spaces.
+ 77  WS-OS-Delimiter         pic x           value "/".
+ 77  WS-Unique-Token         pic 9(8)        value zero.
+ 01  WS-Res-FileName         pic x(64)       value spaces.
+ 01  WS-Int-FileName         pic x(64)       value spaces.
+ 01  WS-Sys-FileName         pic x(64)       value spaces.
+ 01  WS-Command              pic x(128)      value spaces.
+*>
+*> -NOREFRESH support - cobxref sets COBXREF_NOREFRESH before the      *> New -NOREFRESH
+*>    call; if set the 3 word lists are kept under fixed names in
+*>    the temp dir across runs and only rebuilt when missing.
+*>
+ 77  WS-Env-NoRefresh        pic x(1)        value space.
+     88  We-Are-Caching                      value "Y".
+*>
+*> -DIALECT=path support - cobxref sets COBXREF_DIALECT before the      *> New -DIALECT
+*>    call when the user supplied their own reserved-word list, eg for
+*>    A dialect the local cobc build doesn't itself support; if set we
+*>    read that file directly instead of shelling out to 'cobc
+*>    --list-reserved' and leave it alone at clean-up, since it isn't
+*>    ours to delete.
+*>
+ 77  WS-Env-Dialect           pic x(64)       value spaces.
+ 01  WS-Cache-Details.
+     03  WS-Cache-Size       pic x(8)   comp-x  value zero.
+     03  WS-Cache-Date.
+         05  filler          pic x      comp-x  value zero.
+         05  filler          pic x      comp-x  value zero.
+         05  filler          pic xx     comp-x  value zero.
+     03  WS-Cache-Time.
+         05  filler          pic x      comp-x  value zero.
+         05  filler          pic x      comp-x  value zero.
+         05  filler          pic x      comp-x  value zero.
+         05  filler          pic x      comp-x  value zero.
+ 77  WS-Error-Save-1         pic s9(8)   comp  value zero.
+ 77  WS-Error-Save-2         pic s9(8)   comp  value zero.
 *>
  01  Placement-Res          pic x(30).
  01  Placement-Res-State    pic x.
@@ -4857,6 +7767,8 @@
      03 Msg14     pic x(51) value "Msg14 Intrinsic word table was successfully updated".
      03 Msg15     pic x(49) value "Msg15 Reserve word table was successfully updated".
      03 Msg16     pic x(48) value "Msg16 System word table was successfully updated".
+     03 Msg34     pic x(58) value "Msg34 Error: Function-Table full (256), raise the limit".
+     03 Msg35     pic x(54) value "Msg35 Error: System-Table full (128), raise the limit".
 *>
  Linkage section.
 *>**************
@@ -4901,13 +7813,105 @@
                           System-Table-Size.
 *>===================================================
  AA000-startup section.
+ AA005-Set-Temp-Names.
+*>**********************
+*> Build unique temp file names - see WS-Temp-PathName note above.
+*>
+     accept   WS-Temp-PathName from Environment "TMPDIR".
+     if       WS-Temp-PathName = spaces
+              accept WS-Temp-PathName from Environment "TMP"
+              if  WS-Temp-PathName = spaces
+                  accept WS-Temp-PathName from Environment "TEMP".
+     if       WS-Temp-PathName = spaces
+              move  "/tmp" to WS-Temp-PathName.
+     if       WS-Temp-PathName (1:1) = "/"        *> Its Linux/Unix
+              move "/" to WS-OS-Delimiter.
+     if       WS-Temp-PathName (1:1) not = "/"    *> Its Windoz "
+              move "\" to WS-OS-Delimiter.        *> "
+     accept   WS-Env-NoRefresh from Environment "COBXREF_NOREFRESH".
+     if       We-Are-Caching                          *> New -NOREFRESH
+              string  WS-Temp-PathName delimited by space
+                      WS-OS-Delimiter  delimited by size
+                      "cobxref_res.cache" delimited by size
+                                        into WS-Res-FileName
+              end-string
+              string  WS-Temp-PathName delimited by space
+                      WS-OS-Delimiter  delimited by size
+                      "cobxref_int.cache" delimited by size
+                                        into WS-Int-FileName
+              end-string
+              string  WS-Temp-PathName delimited by space
+                      WS-OS-Delimiter  delimited by size
+                      "cobxref_sys.cache" delimited by size
+                                        into WS-Sys-FileName
+              end-string
+              go to AA005-Exit
+     end-if.
+     accept   WS-Unique-Token from time.
+     string   WS-Temp-PathName delimited by space
+              WS-OS-Delimiter  delimited by size
+              "res"            delimited by size
+              WS-Unique-Token  delimited by size
+              ".tmp"           delimited by size  into WS-Res-FileName.
+     string   WS-Temp-PathName delimited by space
+              WS-OS-Delimiter  delimited by size
+              "int"            delimited by size
+              WS-Unique-Token  delimited by size
+              ".tmp"           delimited by size  into WS-Int-FileName.
+     string   WS-Temp-PathName delimited by space
+              WS-OS-Delimiter  delimited by size
+              "sys"            delimited by size
+              WS-Unique-Token  delimited by size
+              ".tmp"           delimited by size  into WS-Sys-FileName.
+ AA005-Exit.
+     exit.
+*>
  AA010-Init.
      if       WS-Return-Code = 36
               move 1 to WS-Display                 *> Turn off table update msgs
      end-if
-     call     "SYSTEM" using "cobc --list-intrinsics > int.tmp".
-     call     "SYSTEM" using "cobc --list-reserved > res.tmp".
-     call     "SYSTEM" using "cobc --list-system > sys.tmp".
+     perform  AA005-Set-Temp-Names thru AA005-Exit.
+     accept   WS-Env-Dialect from Environment "COBXREF_DIALECT". *> New -DIALECT
+     if       WS-Env-Dialect not = spaces
+              move WS-Env-Dialect to WS-Res-FileName.
+     move     zero to Return-Code.
+     if       We-Are-Caching                          *> New -NOREFRESH
+          and WS-Env-Dialect = spaces                  *> New -DIALECT - never cache a user list
+              call "CBL_CHECK_FILE_EXIST" using WS-Res-FileName
+                                                WS-Cache-Details
+              end-call
+              move Return-Code to WS-Error-Save-1
+              call "CBL_CHECK_FILE_EXIST" using WS-Int-FileName
+                                                WS-Cache-Details
+              end-call
+              move Return-Code to WS-Error-Save-2
+              call "CBL_CHECK_FILE_EXIST" using WS-Sys-FileName
+                                                WS-Cache-Details
+              end-call
+              if   WS-Error-Save-1 = zero
+               and WS-Error-Save-2 = zero
+               and Return-Code     = zero    *> all 3 cached lists found
+                    go to AA015-Read-Cached-Lists
+              end-if
+     end-if.
+     string   "cobc --list-intrinsics > "
+                       delimited by size
+              WS-Int-FileName delimited by space
+                       into WS-Command.
+     call     "SYSTEM" using WS-Command.
+     if       WS-Env-Dialect = spaces                  *> New -DIALECT - user list read as-is
+              string   "cobc --list-reserved > "
+                       delimited by size
+              WS-Res-FileName delimited by space
+                       into WS-Command
+              call     "SYSTEM" using WS-Command
+     end-if.
+     string   "cobc --list-system > "
+                       delimited by size
+              WS-Sys-FileName delimited by space
+                       into WS-Command.
+     call     "SYSTEM" using WS-Command.
+ AA015-Read-Cached-Lists.
      move     zero to WS-return-code.
      perform  ba000-Get-Intrinsics-Words.
      if       WS-return-code not zero
@@ -4916,9 +7920,13 @@
      if       WS-return-code not zero
               exit program.
      perform  da000-Get-System-Words.
-     call     "CBL_DELETE_FILE" using "res.tmp". *> delete temp files
-     call     "CBL_DELETE_FILE" using "int.tmp".
-     call     "CBL_DELETE_FILE" using "sys.tmp".
+     if       not We-Are-Caching                      *> New -NOREFRESH, leave cache in place
+              if   WS-Env-Dialect = spaces             *> New -DIALECT - it's the user's file, leave it
+                   call "CBL_DELETE_FILE" using WS-Res-FileName *> delete temp files
+              end-if
+              call "CBL_DELETE_FILE" using WS-Int-FileName
+              call "CBL_DELETE_FILE" using WS-Sys-FileName
+     end-if.
      exit     program.
 *>
  ba000-Get-Intrinsics-Words section.
@@ -4957,6 +7965,10 @@
      unstring Int-Record delimited by all x"09" or all spaces into Placement-Res-State pointer S-Ptr.
      if       Placement-Res (1:1) = space or = high-value
               go to ba020-Get-Thru-Base-Data.
+     if       Function-Table-Size not < 256
+              move 64 to Return-Code
+              display Msg34
+              go to ba020-Get-Thru-Base-Data.
      add      1 to Function-Table-Size.
      move     Placement-Res to P-Function (Function-Table-Size).
      If       Placement-Res-State = "Y"
@@ -5081,6 +8093,10 @@
                     into Placement-Res pointer S-Ptr.
      if       Placement-Res (1:1) = space or = high-value
               go to da020-Get-Thru-Base-Data.
+     if       System-Table-Size not < 128
+              move 64 to Return-Code
+              display Msg35
+              go to da020-Get-Thru-Base-Data.
      add      1 to System-Table-Size.
      move     Placement-Res (1:S-Ptr) to P-System (System-Table-Size).
      go       to da020-get-thru-base-data.
@@ -5242,6 +8258,15 @@
  01  WS-Hold-Copy-File-Name pic x(768)     value spaces.
  01  WS-Error-Count         pic 999   comp value zero.
  01  WS-Caution-Count       pic 999   comp value zero.
+*>
+*> Summary of unresolved COPY ... REPLACING tokens, printed at EOJ    *> New -REPSUMM
+*>   by bd000-Test-For-Messages.
+*>
+ 01  WS-Unresolv-Count      pic 999   comp value zero.
+ 01  WS-Unresolv-Table.
+     03  WS-Unresolv-Entry  occurs 50.
+         05  WS-Unresolv-Copybook  pic x(30).
+         05  WS-Unresolv-Token     pic x(32).
  01  filler                 pic 9          value zero.
      88 WS-Print-Open                      value 1      False is 0.
 *>
@@ -5330,10 +8355,16 @@
  01  Uns-Delimiter          pic x          value space.
  01  Cobcpy                 pic x(500)     value spaces.
  01  Cob_Copy_Dir           pic x(500)     value spaces.
+ 01  WS-Env-MaxCopy         pic x(4)       value spaces.   *> New -MAXCOPY, set via env by cobxref
+ 01  WS-Env-Ext             pic x(64)      value spaces.   *> New -EXT, set via env by cobxref
+*>
+ 01  WS-Ext-Ptr             pic s9(4)      comp    value 1.
+ 01  WS-Ext-One             pic x(6)       value spaces.
+ 01  WS-Ext-Delim           pic x          value space.
  01  Copy-Dirs-Block.                                    *> Could be larger but if you need it, you have
 *>                                                          some serious project control issues !!
      03  No-Of-Copy-Dirs    pic s99  comp  value zero.
-     03  Copy-Lib           pic x(500)                 occurs 10.
+     03  Copy-Lib           pic x(500)                 occurs 32.
 *>
 *>   *****************************************************
 *>   *  Holds program parameter values from command line *
@@ -5357,28 +8388,33 @@
 *>   Starting with Error Messages
 *>
  01  Error-messages.
-     03  Msg21              pic x(40) value "Msg21 Error: Too many levels (9) of COPY".
+     03  Msg21              pic x(48) value "Msg21 Error: Too many levels of COPY - see -MAXCOPY".
      03  Msg22              pic x(33) value "Msg22 Error: Copy File Not Found ".
      03  Msg23              pic x(28) value "Msg23 Error: File Not Found ".
      03  Msg24              pic x(30) value "Msg24 (P): File Not Closed? = ".
      03  Msg25              pic x(31) value "Msg25 (P): On Read. Ret.code = ".
      03  Msg26              pic x(41) value "Msg26 Error: When opening I/P file got = ".
-     03  Msg27              pic x(58) value "Msg27 Error: Cannot Find File, & tried six different .Exts".
+     03  Msg27              pic x(66) value "Msg27 Error: Cannot Find File, & tried all known/-EXT'd file .Exts".
      03  Msg28              pic x(34) value "Msg28 Error: Abnormal end of input".
      03  Msg29              pic x(54) value "Msg29 Caution: One or more replacing sources not found".
  *>    03  Msg30              pic x(39) value "Msg30 Error: Invalid Format, try again!".
      03  Msg31              pic x(35) value "Msg31 (P): Bad RT on Get-Directory ".
      03  Msg32              pic x(40) value "Msg32 Error: Recursive Copy File Name = ".
+     03  Msg33              pic x(68) value
+         "Msg33 Caution: COBCPY/COB_COPY_DIR held more paths than Copy-Lib holds".
 *>
 *>   ***************************************
 *>   | List of possible source file .exts, |
 *>   |  First one is ALWAYS space.         |
 *>   ***************************************
 *>
- 01  Extention-Table        pic x(28)     value "    .cpy.CPY.cbl.CBL.cob.COB".
+ 01  Extention-Table.
+     03  Extention-Table-Base       pic x(66)     value
+         "      .cpy  .CPY  .cbl  .CBL  .cob  .COB  .inc  .INC  .copy .COPY ".
+     03  Extention-Table-Extra      pic x(78)     value spaces.  *> New -EXT, appended at runtime
  01  filler redefines Extention-Table.
-     03  File-Ext           pic x(4)  occurs 7.
- 01  Ext-Table-Size         pic 9         value 7.
+     03  File-Ext           pic x(6)  occurs 24.
+ 01  Ext-Table-Size         pic 99        value 11.   *> 1 blank + 10 built-in extensions
 *>
 *>   **********************************************************    NOTE: that GC only goes 2-5
 *>   *  Now follows the tables needed for the 9 depth levels  *          or does it
@@ -5407,7 +8443,7 @@
  01  Copy-Max-Length        pic 9(6)    comp       value 65536.      *> Is this too high? NOT USED
 *>
  01  File-Handle-Tables.                                             *>  1st occurrence is for orig source file.
-     03  FHT                            occurs 1 to 10 depending on Fht-Table-Size.
+     03  FHT                            occurs 1 to 32 depending on Fht-Table-Size.
          05  Fht-Byte-Count        pic x(4)    comp-x  value 1048576.
          05  Fht-Var-Block.
              07  Fht-File-Handle   pic x(4).
@@ -5442,11 +8478,11 @@
 *>
  01  Fht-Buffer-Size               pic s9(7)   comp    value 1048576.
  01  Fht-Table-Size                pic s999    comp    value zero.
- 01  Fht-Max-Table-Size            pic 999     comp    value 10.     *> same as occurs in (above) FHT.
- 01  CRT-Replace-Arguments-Size    pic 999     comp    value 50.     *> Same as occurs in WS- | CRT-Replace-Arguments
+ 01  Fht-Max-Table-Size            pic 999     comp    value 16.     *> default, overridden by -MAXCOPY=nn, capped at occurs (above) FHT.
+ 01  CRT-Replace-Arguments-Size    pic 999     comp    value 100.    *> Same as occurs in WS- | CRT-Replace-Arguments
  01  CRT-Table-Size                pic 999     comp    value zero.
  01  Copy-Replacing-Table.                                           *>  occurs per copy file
-     03  CRT-Instance        occurs 1 to 10 depending on CRT-Table-Size. *> well nine is correct figure ..
+     03  CRT-Instance        occurs 1 to 32 depending on CRT-Table-Size. *> well nine is correct figure .. *> raised to match FHT - New -MAXCOPY
          05  CRT-Active-Flag       pic 9               value zero.
              88  CRT-Active                            value 1     False is 0.
          05  CRT-Copy-Found-Flag   pic 9               value zero.
@@ -5479,7 +8515,7 @@
              07  filler            pic x(1024)  occurs 1024.         *> 1 MB                      except during testing
          05  CRT-Copy-FileName     pic x(256)          value spaces.
          05  CRT-Copy-Library      pic x(512)          value spaces.
-         05  CRT-Replace-Arguments      occurs  50.                  *>  Fixed size, Usage is CRT-Replacing-Count.
+         05  CRT-Replace-Arguments      occurs 100.                  *>  Fixed size, Usage is CRT-Replacing-Count.
              07  CRT-Leading-Flag  pic 9               value zero.
                  88  Crt-Leading                       value 1     False is 0.
              07  CRT-Trailing-Flag pic 9               value zero.
@@ -5568,7 +8604,7 @@
          05  filler               pic x(1024)  occurs 1024.          *> 1 MB
      03  WS-CRT-Copy-FileName     pic x(256)          value spaces.
      03  WS-CRT-Copy-Library      pic x(512)          value spaces.
-     03  WS-CRT-Replace-Arguments      occurs  50.                   *>  Usage WS-CRT-Replacing-Count
+     03  WS-CRT-Replace-Arguments      occurs 100.                   *>  Usage WS-CRT-Replacing-Count
          05  WS-CRT-Leading-Flag  pic 9               value zero.
              88  WS-CRT-Leading                       value 1     False is 0.
          05  WS-CRT-Trailing-Flag pic 9               value zero.
@@ -5597,7 +8633,7 @@
  01  LS-Return-Code        binary-char  value zero.
 *>
  01  LS-Nested-Start-Points.
-     03  LS-Nested-Point pic 9(6)     occurs 50.
+     03  LS-Nested-Point pic 9(6)     occurs 200.
 *>
  Procedure Division using LS-Source-File
                           LS-Prog-BaseName
@@ -5893,6 +8929,7 @@
                          " - Above is IGNORED"                  delimited by size   into PL-Text
               end-string
               perform zz010-Write-Print-Line2
+              perform ba041-Print-Copy-Chain thru ba041-Exit    *> New: full chain, not just offending name
               go     to ba000-Process
      end-if
      if       Return-Code not = zero                           *> not found
@@ -5914,6 +8951,26 @@
      if       Return-Code = 26                            *> goto code to o/p msg22 and abandon this copylib
          and  WS-CRT-Copy-Lib-Found                           *>  as copy lib was included in COPY (IN | OF)
               go to  ba060-CopyPaths-End.
+     go       to ba050-Try-CopyPaths.
+*>
+*> Print the full chain of COPY-within-COPY that led to the recursion, *> New: full chain
+*>   using the Fht-File-Name entries already tracked per Copy-Depth level.
+*>   Only ever reached via the explicit perform ... thru ba041-Exit
+*>   from the RT=23 circular-copy branch above, never by fall-through -
+*>   RT 25/26/35 here are the routine "not found in this directory, try
+*>   the next one" outcomes zz300-Open-file's own comment describes.
+*>
+ ba041-Print-Copy-Chain.
+     perform  varying fn from 1 by 1 until fn > Fht-Table-Size
+              move   fn to WS-Disp2
+              move   spaces to PL-Text
+              string "*>>>*    " WS-Disp2 " : "     delimited by size
+                     Fht-File-Name (fn)             delimited by space into PL-Text
+              end-string
+              perform zz010-Write-Print-Line2
+     end-perform.
+ ba041-Exit.
+     exit.
 *>
  ba050-Try-CopyPaths.
      perform  varying x from 1 by 1 until x > No-Of-Copy-Dirs
@@ -6506,6 +9563,7 @@
               move CRT-Instance (Fht-Table-Size + 1) to WS-CRT-Instance.    *> copy file closed so sames as fht ???
      if       WS-CRT-Replacing-Count = zero
               go to bc999-Exit.
+     move     zero to WS-P16.                           *> per-copy caution-already-issued flag  *> New -REPSUMM
      perform  varying WS-P11 from 1 by 1 until WS-P11 > WS-CRT-Replacing-Count
                                             or WS-CRT-Replacing-Count > CRT-Replace-Arguments-Size
 *>              if       WS-CRT-Leading (WS-P11)
@@ -6513,17 +9571,26 @@
 *>                       exit perform cycle
 *>              end-if
               if       WS-CRT-Found-Src (WS-P11) = zero
-                       move spaces to PL-Text
-                       if   No-Printing
-                            string "*>>W "
-                                   Msg29 into PL-Text
-                            end-string
-                       else
-                            move   Msg29   to PL-Text
+                       if    WS-P16 = zero
+                             move spaces to PL-Text
+                             if   No-Printing
+                                  string "*>>W "
+                                         Msg29 into PL-Text
+                                  end-string
+                             else
+                                  move   Msg29   to PL-Text
+                             end-if
+                             perform zz010-Write-Print-Line2
+                             add 1 to WS-Caution-Count
+                             move 1 to WS-P16
+                       end-if
+                       if    WS-Unresolv-Count < 50                       *> New -REPSUMM
+                             add  1 to WS-Unresolv-Count
+                             move WS-CRT-Copy-FileName (1:30)
+                                  to WS-Unresolv-Copybook (WS-Unresolv-Count)
+                             move WS-CRT-Replacing-Source (WS-P11) (1:32)
+                                  to WS-Unresolv-Token (WS-Unresolv-Count)
                        end-if
-                       perform zz010-Write-Print-Line2
-                       add 1 to WS-Caution-Count
-                       exit perform
               end-if
      end-perform.
 *>
@@ -6553,15 +9620,40 @@
               end-string
      end-if
      write    Formatted-Line.
+*>
+*> Summary section of every unresolved REPLACING token seen, one     *> New -REPSUMM
+*>   line per token, so the analyst does not have to hunt through
+*>   the whole listing for each Msg29 caution.
+*>
+     if       WS-Unresolv-Count > zero
+              move spaces to Formatted-Line
+              string "*>>>Info: Unresolved COPY REPLACING tokens - Summary"
+                              delimited by size into Formatted-Line
+              write  Formatted-Line
+              move   zero to A
+              perform bd010-Print-Unresolved
+                      WS-Unresolv-Count times
+     end-if.
 *>
  bd999-Exit.
      Exit     Section.
+*>
+ bd010-Print-Unresolved.
+     add      1 to a.
+     move     spaces to Formatted-Line.
+     string   "*>>>   " delimited by size
+              WS-Unresolv-Copybook (A) delimited by space
+              " : "                    delimited by size
+              WS-Unresolv-Token    (A) delimited by space
+                                       into Formatted-Line.
+     write    Formatted-Line.
 *>
  ca000-End-of-Job Section.
 *>***********************
 *>
      close    print-file.
      exit     section.
+*>
 *>
  da000-Check-For-Source section.
 *>*****************************
@@ -6622,6 +9714,9 @@
               end-if
      else
               move  PL-Text to Formatted-Line
+              if    Copy-Depth not = zero                      *> flag the line as COPY-sourced
+                    move "C" to Formatted-Line (256:1)          *>   for cobxref to pick up off the record tail
+              end-if
      end-if
      write    Formatted-Line.
      move     zero to WS-P6.
@@ -6805,6 +9900,24 @@
      if       Cobcpy = Cob_Copy_Dir
               move spaces to Cob_Copy_Dir
      end-if
+*>
+*> -MAXCOPY=nn support - cobxref sets COBXREF_MAXCOPY before the call. *> New -MAXCOPY
+*>
+     accept   WS-Env-MaxCopy from Environment "COBXREF_MAXCOPY".
+     if       WS-Env-MaxCopy is numeric and WS-Env-MaxCopy > zero
+              if    WS-Env-MaxCopy > 32
+                    move 32 to Fht-Max-Table-Size
+              else
+                    move WS-Env-MaxCopy to Fht-Max-Table-Size
+              end-if
+     end-if
+*>
+*> -EXT=".inc,.copy" support - cobxref sets COBXREF_EXT before the call. *> New -EXT
+*>
+     accept   WS-Env-Ext from Environment "COBXREF_EXT".
+     if       WS-Env-Ext not = spaces
+              perform  zz020b-Add-Extra-Exts thru zz020b-Exit
+     end-if
 *>
      move     LS-Source-File to WS-Input-File-Name.
      if       LS-SW-Free
@@ -6823,6 +9936,26 @@
      string   LS-Prog-BaseName delimited by space
               ".pro"           delimited by space
                   into  WS-Print-File-Name.
+*>
+*>
+*> -EXT=".inc,.copy" support - append each comma separated extension  *> New -EXT
+*>    onto the Extention-Table, so zz400-Check-File-Exists also tries it.
+*>
+ zz020b-Add-Extra-Exts.
+     move     1 to WS-Ext-Ptr.
+     perform  until WS-Ext-Ptr > 64
+                 or Ext-Table-Size > 23
+              move   spaces to WS-Ext-One
+              unstring WS-Env-Ext delimited by "," into WS-Ext-One
+                       pointer WS-Ext-Ptr
+              end-unstring
+              if     WS-Ext-One (1:1) = "."
+                     add   1 to Ext-Table-Size
+                     move  WS-Ext-One to File-Ext (Ext-Table-Size)
+              end-if
+     end-perform.
+ zz020b-Exit.
+     exit.
 *>
  zz020-Bypass-Args.
      call    "CBL_GET_CURRENT_DIR" using by value 0
@@ -6879,7 +10012,7 @@
      perform  forever
               if    Uns-Delimiter = " "
                or   x > 498
-               or   No-Of-Copy-Dirs > 9
+               or   No-Of-Copy-Dirs > 31
                     exit perform
               end-if
               add   1 to No-Of-Copy-Dirs
@@ -6899,7 +10032,7 @@
               perform forever
                       if   Uns-Delimiter = " "
                        or  x > 498
-                       or  No-Of-Copy-Dirs > 9
+                       or  No-Of-Copy-Dirs > 31
                            exit perform
                       end-if
                       add  1 to No-Of-Copy-Dirs
@@ -6917,7 +10050,7 @@
               perform forever
                     if   Uns-Delimiter = " "
                      or  x > 498
-                     or  No-Of-Copy-Dirs > 9
+                     or  No-Of-Copy-Dirs > 31
                          exit perform
                     end-if
                     add  1 to No-Of-Copy-Dirs
@@ -6927,6 +10060,9 @@
                     end-unstring
               end-perform
      end-if.
+     if       No-Of-Copy-Dirs = 32
+          and Uns-Delimiter not = " "
+              display Msg33.
 *>
  zz020-Exit.
      exit     section.
@@ -7091,7 +10227,7 @@
                                       or A > Ext-Table-Size
               move   spaces to Cbl-File-name
               string WS-Copy-File-Name delimited by space
-                     File-Ext (A)      delimited by size into Cbl-File-name
+                     File-Ext (A)      delimited by space into Cbl-File-name
               end-string
               move   zero to Return-Code
               if we-are-testing2
